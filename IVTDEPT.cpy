@@ -0,0 +1,9 @@
+      ******************************************************************
+      *DEPTSEG I/O AREA - DEPARTMENT/MANAGER CHILD SEGMENT, ONE PER
+      *PHONSEG ROOT (SEE PHONDB.DBDGEN)
+      ******************************************************************
+
+       01  DEPTSEG-IO-AREA.
+           05  DS-DEPT-CODE       PIC X(05).
+           05  DS-DEPT-NAME       PIC X(20).
+           05  DS-MGR-NAME        PIC X(10).
