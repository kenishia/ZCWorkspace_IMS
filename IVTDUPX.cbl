@@ -0,0 +1,321 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IVTDUPX.
+000300 AUTHOR.        R L BRENNAN.
+000400 INSTALLATION.  CORPORATE SYSTEMS - VOICE/DATA SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* IVTDUPX - DUPLICATE EXTENSION EXCEPTION REPORT.           *
+000900* RUNS AS A DL/I BATCH PROGRAM AGAINST THE PHONDB DATABASE. *
+001000* EVERY PHONSEG SEGMENT IS EXTRACTED (GN WALK) AND SORTED   *
+001100* BY EXTENSION; THE SORT OUTPUT PROCEDURE THEN GROUPS THE   *
+001200* SORTED RECORDS BY EXTENSION AND PRINTS EVERY EXTENSION    *
+001300* THAT IS ASSIGNED TO MORE THAN ONE PERSON, TOGETHER WITH   *
+001400* THE NAMES SHARING IT, SO COLLISIONS CAN BE FIXED BEFORE A *
+001500* CALL GETS MISROUTED.                                      *
+001600*-----------------------------------------------------------*
+001700* MODIFICATION HISTORY                                      *
+001800* ----------------------------------------------------------*
+001900* DATE       BY    DESCRIPTION                               *
+002000* ---------- ----- -------------------------------------------
+002100* 2026-08-09 RLB   ORIGINAL PROGRAM                          *
+002150* 2026-08-09 RLB   ADDED "... AND N MORE" OVERFLOW NOTE SO A *
+002160*                  GROUP PAST 50 NAMES ISN'T SILENTLY CLIPPED*
+002200*-----------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.  IBM-370.
+002600 OBJECT-COMPUTER.  IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT SORT-FILE        ASSIGN TO SORTWK1.
+003000     SELECT PRINT-FILE       ASSIGN TO PRTFILE.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 SD  SORT-FILE.
+003400 01  SORT-RECORD.
+003500     05  SR-EXTENSION            PIC X(10).
+003600     05  SR-LAST-NAME            PIC X(10).
+003700     05  SR-FIRST-NAME           PIC X(10).
+003800 FD  PRINT-FILE
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  PRINT-LINE                  PIC X(133).
+004200 WORKING-STORAGE SECTION.
+004300*-----------------------------------------------------------*
+004400* DL/I FUNCTION CODE AND SEGMENT SEARCH ARGUMENT            *
+004500*-----------------------------------------------------------*
+004600 01  FUNC-GN                     PIC X(04) VALUE 'GN  '.
+004700 01  PHONSEG-SSA-UNQUAL          PIC X(09) VALUE 'PHONSEG  '.
+004800*-----------------------------------------------------------*
+004900* WORKING COPY OF THE PHONSEG SEGMENT                       *
+005000*-----------------------------------------------------------*
+005100 COPY IVTSEG.
+005200*-----------------------------------------------------------*
+005300* SWITCHES, GROUP TABLE, AND COUNTERS                       *
+005400*-----------------------------------------------------------*
+005500 01  WS-SWITCHES.
+005600     05  WS-PHON-EOF-SW          PIC X(01) VALUE 'N'.
+005700         88  WS-PHON-EOF                  VALUE 'Y'.
+005800     05  WS-SORT-EOF-SW          PIC X(01) VALUE 'N'.
+005900         88  WS-SORT-EOF                  VALUE 'Y'.
+006000 01  WS-GROUP-CONTROL.
+006100     05  WS-PREV-EXTENSION       PIC X(10) VALUE SPACES.
+006200     05  WS-GROUP-COUNT          PIC S9(04) COMP VALUE ZERO.
+006300     05  WS-GROUP-SEEN           PIC S9(07) COMP VALUE ZERO.
+006400     05  WS-GROUP-INDEX          PIC S9(04) COMP VALUE ZERO.
+006500 01  WS-GROUP-TABLE.
+006600     05  WS-GROUP-ENTRY          OCCURS 50 TIMES.
+006700         10  WS-GROUP-LAST-NAME  PIC X(10).
+006800         10  WS-GROUP-FIRST-NAME PIC X(10).
+006900 01  WS-COUNTERS.
+007000     05  WS-PAGE-NUMBER          PIC 9(05) VALUE ZERO.
+007100     05  WS-LINE-COUNT           PIC 9(03) VALUE ZERO.
+007200     05  WS-LINES-PER-PAGE       PIC 9(03) VALUE 55.
+007300     05  WS-DUP-EXT-COUNT        PIC 9(07) VALUE ZERO.
+007400*-----------------------------------------------------------*
+007500* REPORT LINE LAYOUTS                                       *
+007600*-----------------------------------------------------------*
+007700 01  HDG-LINE-1.
+007800     05  FILLER                  PIC X(01) VALUE SPACE.
+007900     05  FILLER                  PIC X(34)
+008000         VALUE 'DUPLICATE EXTENSION EXCEPTIONS'.
+008100     05  FILLER                  PIC X(36) VALUE SPACES.
+008200     05  FILLER                  PIC X(05) VALUE 'PAGE '.
+008300     05  HDG-PAGE-NUMBER         PIC ZZZZ9.
+008400 01  HDG-LINE-2.
+008500     05  FILLER                  PIC X(01) VALUE SPACE.
+008600     05  FILLER                  PIC X(10) VALUE 'EXTENSION'.
+008700     05  FILLER                  PIC X(02) VALUE SPACES.
+008800     05  FILLER                  PIC X(10) VALUE 'LAST NAME'.
+008900     05  FILLER                  PIC X(02) VALUE SPACES.
+009000     05  FILLER                  PIC X(10) VALUE 'FIRST NAME'.
+009100 01  HDG-LINE-3.
+009200     05  FILLER                  PIC X(01) VALUE SPACE.
+009300     05  FILLER                  PIC X(10) VALUE ALL '-'.
+009400     05  FILLER                  PIC X(02) VALUE SPACES.
+009500     05  FILLER                  PIC X(10) VALUE ALL '-'.
+009600     05  FILLER                  PIC X(02) VALUE SPACES.
+009700     05  FILLER                  PIC X(10) VALUE ALL '-'.
+009800 01  DETAIL-LINE.
+009900     05  FILLER                  PIC X(01) VALUE SPACE.
+010000     05  DET-EXTENSION           PIC X(10).
+010100     05  FILLER                  PIC X(02) VALUE SPACES.
+010200     05  DET-LAST-NAME           PIC X(10).
+010300     05  FILLER                  PIC X(02) VALUE SPACES.
+010400     05  DET-FIRST-NAME          PIC X(10).
+010500 01  OVERFLOW-LINE.
+010600     05  FILLER                  PIC X(01) VALUE SPACE.
+010700     05  FILLER                  PIC X(13) VALUE SPACES.
+010800     05  FILLER                  PIC X(09) VALUE '... AND '.
+010900     05  OVF-MORE-COUNT          PIC ZZZ9.
+011000     05  FILLER                  PIC X(24)
+011100         VALUE ' MORE FOR THIS EXTENSION'.
+011200 01  TOTAL-LINE.
+011300     05  FILLER                  PIC X(01) VALUE SPACE.
+011400     05  FILLER                  PIC X(28)
+011500         VALUE 'DUPLICATE EXTENSIONS FOUND: '.
+011600     05  TOT-DUP-EXT-COUNT       PIC ZZZ,ZZ9.
+011700 LINKAGE SECTION.
+011800 COPY IVTPCB1.
+011900 PROCEDURE DIVISION.
+012000 ENTRY 'DLITCBL' USING PHONDB-PCB.
+012100*-----------------------------------------------------------*
+012200* 0000-MAINLINE                                             *
+012300*-----------------------------------------------------------*
+012400 0000-MAINLINE.
+012500     OPEN OUTPUT PRINT-FILE.
+012600     MOVE WS-LINES-PER-PAGE  TO WS-LINE-COUNT.
+012700     SORT SORT-FILE
+012800         ON ASCENDING KEY SR-EXTENSION
+012900         INPUT PROCEDURE 2000-EXTRACT-PHONEBOOK
+013000             THRU 2000-EXIT
+013100         OUTPUT PROCEDURE 3000-FIND-DUPLICATES
+013200             THRU 3000-EXIT.
+013300     PERFORM 7000-PRINT-TOTALS
+013400         THRU 7000-EXIT.
+013500     CLOSE PRINT-FILE.
+013600     GOBACK.
+013700*-----------------------------------------------------------*
+013800* 2000-EXTRACT-PHONEBOOK - SORT INPUT PROCEDURE: GN WALK THE*
+013900* WHOLE PHONDB DATABASE AND RELEASE EVERY SEGMENT            *
+014000*-----------------------------------------------------------*
+014100 2000-EXTRACT-PHONEBOOK.
+014200     PERFORM 2100-GET-NEXT-SEGMENT
+014300         THRU 2100-EXIT.
+014400     PERFORM 2200-RELEASE-SEGMENT
+014500         THRU 2200-EXIT
+014600         UNTIL WS-PHON-EOF.
+014700 2000-EXIT.
+014800     EXIT.
+014900*-----------------------------------------------------------*
+015000* 2100-GET-NEXT-SEGMENT                                     *
+015100*-----------------------------------------------------------*
+015200 2100-GET-NEXT-SEGMENT.
+015300     CALL 'CBLTDLI' USING FUNC-GN
+015400                          PHONDB-PCB
+015500                          PHONSEG-IO-AREA
+015600                          PHONSEG-SSA-UNQUAL.
+015700     IF PHONDB-STATUS-CODE NOT = SPACES
+015800         SET WS-PHON-EOF     TO TRUE
+015900     END-IF.
+016000 2100-EXIT.
+016100     EXIT.
+016200*-----------------------------------------------------------*
+016300* 2200-RELEASE-SEGMENT                                      *
+016400*-----------------------------------------------------------*
+016500 2200-RELEASE-SEGMENT.
+016600     MOVE PS-EXTENSION       TO SR-EXTENSION.
+016700     MOVE PS-LAST-NAME       TO SR-LAST-NAME.
+016800     MOVE PS-FIRST-NAME      TO SR-FIRST-NAME.
+016900     RELEASE SORT-RECORD.
+017000     PERFORM 2100-GET-NEXT-SEGMENT
+017100         THRU 2100-EXIT.
+017200 2200-EXIT.
+017300     EXIT.
+017400*-----------------------------------------------------------*
+017500* 3000-FIND-DUPLICATES - SORT OUTPUT PROCEDURE: WALK THE    *
+017600* EXTENSION-SEQUENCED SORT OUTPUT, BUFFERING EACH EXTENSION'S*
+017700* NAMES, AND PRINT ANY GROUP OF MORE THAN ONE.  IF MORE THAN *
+017800* 50 NAMES SHARE AN EXTENSION, THE OVERFLOW PAST THE 50-ROW  *
+017900* BUFFER IS CALLED OUT WITH A TRAILING "... AND N MORE" NOTE *
+018000* RATHER THAN SILENTLY DROPPED                               *
+018100*-----------------------------------------------------------*
+018200 3000-FIND-DUPLICATES.
+018300     PERFORM 3100-RETURN-NEXT
+018400         THRU 3100-EXIT.
+018500     PERFORM 3200-PROCESS-RETURNED-RECORD
+018600         THRU 3200-EXIT
+018700         UNTIL WS-SORT-EOF.
+018800     PERFORM 3300-FLUSH-GROUP
+018900         THRU 3300-EXIT.
+019000 3000-EXIT.
+019100     EXIT.
+019200*-----------------------------------------------------------*
+019300* 3100-RETURN-NEXT                                          *
+019400*-----------------------------------------------------------*
+019500 3100-RETURN-NEXT.
+019600     RETURN SORT-FILE
+019700         AT END
+019800             SET WS-SORT-EOF TO TRUE
+019900     END-RETURN.
+020000 3100-EXIT.
+020100     EXIT.
+020200*-----------------------------------------------------------*
+020300* 3200-PROCESS-RETURNED-RECORD - ON AN EXTENSION BREAK,     *
+020400* FLUSH THE PRIOR GROUP; THEN BUFFER THE CURRENT RECORD      *
+020500*-----------------------------------------------------------*
+020600 3200-PROCESS-RETURNED-RECORD.
+020700     IF SR-EXTENSION NOT = WS-PREV-EXTENSION
+020800         PERFORM 3300-FLUSH-GROUP
+020900             THRU 3300-EXIT
+021000         MOVE SR-EXTENSION   TO WS-PREV-EXTENSION
+021100         MOVE ZERO           TO WS-GROUP-COUNT
+021200         MOVE ZERO           TO WS-GROUP-SEEN
+021300     END-IF.
+021400     ADD 1                   TO WS-GROUP-SEEN.
+021500     IF WS-GROUP-COUNT < 50
+021600         ADD 1               TO WS-GROUP-COUNT
+021700         MOVE SR-LAST-NAME
+021800             TO WS-GROUP-LAST-NAME (WS-GROUP-COUNT)
+021900         MOVE SR-FIRST-NAME
+022000             TO WS-GROUP-FIRST-NAME (WS-GROUP-COUNT)
+022100     END-IF.
+022200     PERFORM 3100-RETURN-NEXT
+022300         THRU 3100-EXIT.
+022400 3200-EXIT.
+022500     EXIT.
+022600*-----------------------------------------------------------*
+022700* 3300-FLUSH-GROUP - IF THE JUST-COMPLETED EXTENSION GROUP  *
+022800* HAS MORE THAN ONE NAME IN IT, PRINT EVERY BUFFERED NAME   *
+022900* PLUS AN OVERFLOW NOTE IF THE GROUP RAN PAST THE 50-ROW    *
+023000* BUFFER (WS-GROUP-SEEN > WS-GROUP-COUNT)                   *
+023100*-----------------------------------------------------------*
+023200 3300-FLUSH-GROUP.
+023300     IF WS-GROUP-SEEN > 1
+023400         PERFORM 3400-PRINT-GROUP-MEMBER
+023500             THRU 3400-EXIT
+023600             VARYING WS-GROUP-INDEX FROM 1 BY 1
+023700             UNTIL WS-GROUP-INDEX > WS-GROUP-COUNT
+023800         IF WS-GROUP-SEEN > WS-GROUP-COUNT
+023900             PERFORM 3450-PRINT-OVERFLOW-NOTE
+024000                 THRU 3450-EXIT
+024100         END-IF
+024200         ADD 1               TO WS-DUP-EXT-COUNT
+024300     END-IF.
+024400 3300-EXIT.
+024500     EXIT.
+024600*-----------------------------------------------------------*
+024700* 3400-PRINT-GROUP-MEMBER                                   *
+024800*-----------------------------------------------------------*
+024900 3400-PRINT-GROUP-MEMBER.
+025000     MOVE WS-PREV-EXTENSION  TO DET-EXTENSION.
+025100     MOVE WS-GROUP-LAST-NAME  (WS-GROUP-INDEX) TO DET-LAST-NAME.
+025200     MOVE WS-GROUP-FIRST-NAME (WS-GROUP-INDEX) TO DET-FIRST-NAME.
+025300     PERFORM 4000-WRITE-DETAIL
+025400         THRU 4000-EXIT.
+025500 3400-EXIT.
+025600     EXIT.
+025700*-----------------------------------------------------------*
+025800* 3450-PRINT-OVERFLOW-NOTE - NOTE HOW MANY NAMES SHARING    *
+025900* THIS EXTENSION WERE NOT BUFFERED/PRINTED ABOVE            *
+026000*-----------------------------------------------------------*
+026100 3450-PRINT-OVERFLOW-NOTE.
+026200     COMPUTE OVF-MORE-COUNT = WS-GROUP-SEEN - WS-GROUP-COUNT.
+026300     PERFORM 4050-WRITE-OVERFLOW-LINE
+026400         THRU 4050-EXIT.
+026500 3450-EXIT.
+026600     EXIT.
+026700*-----------------------------------------------------------*
+026800* 4000-WRITE-DETAIL - WRITE ONE DETAIL LINE, BREAKING TO A  *
+026900* NEW PAGE WHEN THE CURRENT PAGE IS FULL                    *
+027000*-----------------------------------------------------------*
+027100 4000-WRITE-DETAIL.
+027200     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+027300         PERFORM 4500-PRINT-HEADINGS
+027400             THRU 4500-EXIT
+027500     END-IF.
+027600     WRITE PRINT-LINE        FROM DETAIL-LINE
+027700         AFTER ADVANCING 1 LINE.
+027800     ADD 1                   TO WS-LINE-COUNT.
+027900 4000-EXIT.
+028000     EXIT.
+028100*-----------------------------------------------------------*
+028200* 4050-WRITE-OVERFLOW-LINE - WRITE ONE OVERFLOW-NOTE LINE,  *
+028300* BREAKING TO A NEW PAGE WHEN THE CURRENT PAGE IS FULL      *
+028400*-----------------------------------------------------------*
+028500 4050-WRITE-OVERFLOW-LINE.
+028600     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+028700         PERFORM 4500-PRINT-HEADINGS
+028800             THRU 4500-EXIT
+028900     END-IF.
+029000     WRITE PRINT-LINE        FROM OVERFLOW-LINE
+029100         AFTER ADVANCING 1 LINE.
+029200     ADD 1                   TO WS-LINE-COUNT.
+029300 4050-EXIT.
+029400     EXIT.
+029500*-----------------------------------------------------------*
+029600* 4500-PRINT-HEADINGS - START A NEW PAGE                    *
+029700*-----------------------------------------------------------*
+029800 4500-PRINT-HEADINGS.
+029900     ADD 1                   TO WS-PAGE-NUMBER.
+030000     MOVE WS-PAGE-NUMBER     TO HDG-PAGE-NUMBER.
+030100     WRITE PRINT-LINE        FROM HDG-LINE-1
+030200         AFTER ADVANCING PAGE.
+030300     WRITE PRINT-LINE        FROM HDG-LINE-2
+030400         AFTER ADVANCING 2 LINES.
+030500     WRITE PRINT-LINE        FROM HDG-LINE-3
+030600         AFTER ADVANCING 1 LINE.
+030700     MOVE ZERO               TO WS-LINE-COUNT.
+030800     ADD 3                   TO WS-LINE-COUNT.
+030900 4500-EXIT.
+031000     EXIT.
+031100*-----------------------------------------------------------*
+031200* 7000-PRINT-TOTALS - TRAILING DUPLICATE-EXTENSION COUNT    *
+031300*-----------------------------------------------------------*
+031400 7000-PRINT-TOTALS.
+031500     MOVE WS-DUP-EXT-COUNT   TO TOT-DUP-EXT-COUNT.
+031600     WRITE PRINT-LINE        FROM TOTAL-LINE
+031700         AFTER ADVANCING 2 LINES.
+031800 7000-EXIT.
+031900     EXIT.
