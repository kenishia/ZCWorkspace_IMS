@@ -14,11 +14,16 @@
                05  IN-LAST-NAME   PICTURE X(10).
                05  IN-FIRST-NAME  PICTURE X(10).
                05  IN-EXTENSION   PICTURE X(10).
-               05  IN-ZIP-CODE    PICTURE X(7).
+               05  IN-ZIP-CODE    PICTURE X(10).
+               05  IN-DEPT-CODE   PICTURE X(05).
+               05  IN-DEPT-NAME   PICTURE X(20).
+               05  IN-MGR-NAME    PICTURE X(10).
+               05  IN-RESUME-KEY    PICTURE X(10).
+               05  IN-RESUME-COUNT  PICTURE 9(05).
 
       * DATA AREA FOR TRANSACTION OUTPUT
        01  OUTPUT-MSG.
-           02  OUT-LL              PIC S9(4) COMP-5 VALUE +93.
+           02  OUT-LL              PIC S9(4) COMP-5 VALUE +131.
            02  OUT-ZZ              PIC S9(4) COMP-5 VALUE +0.
            02  OUT-MESSAGE         PIC X(40).
            02  OUT-COMMAND         PIC X(8).
@@ -26,18 +31,31 @@
                05  OUT-LAST-NAME   PIC X(10).
                05  OUT-FIRST-NAME  PIC X(10).
                05  OUT-EXTENSION   PIC X(10).
-               05  OUT-ZIP-CODE    PIC X(7).
+               05  OUT-ZIP-CODE    PIC X(10).
+               05  OUT-DEPT-CODE   PIC X(05).
+               05  OUT-DEPT-NAME   PIC X(20).
+               05  OUT-MGR-NAME    PIC X(10).
            02  OUT-SEGMENT-NO      PIC X(4) VALUE '0001'.
 
       * DATA AREA FOR TRANSACTION OUTPUT
        01  OUTPUT-MSG-50.
-           02  OUT-LL-50               PIC S9(4) COMP-5 VALUE +1904.
+           02  OUT-LL-50               PIC S9(4) COMP-5 VALUE +2871.
            02  OUT-ZZ-50               PIC S9(4) COMP-5 VALUE +0.
            02  OUT-MESSAGE-50          PIC X(40).
            02  OUT-COMMAND-50          PIC X(8).
            02  OUT-NUM-RECORDS         PIC S9(3).
+           02  OUT-CONTINUATION-IND    PIC X(1).
+               88  OUT-MORE-RECORDS          VALUE 'Y'.
+               88  OUT-NO-MORE-RECORDS       VALUE 'N'.
+      * WHEN OUT-MORE-RECORDS IS SET, ONE OF THESE CARRIES THE
+      * CONTINUATION POINT FOR A FOLLOW-UP SRCH/HIST REQUEST:
+      *   OUT-RESUME-KEY   - SRCH - ECHO BACK AS IN-RESUME-KEY
+      *   OUT-RESUME-COUNT - HIST - ECHO BACK AS IN-RESUME-COUNT
+           02  OUT-RESUME-KEY          PIC X(10).
+           02  OUT-RESUME-COUNT        PIC 9(05).
            02  OUT-RECORD-50           OCCURS 50 TIMES.
                05  OUT-LAST-NAME-REC   PIC X(10).
                05  OUT-FIRST-NAME-REC  PIC X(10).
                05  OUT-EXTENSION-REC   PIC X(10).
-               05  OUT-ZIP-CODE-REC    PIC X(7).
+               05  OUT-ZIP-CODE-REC    PIC X(10).
+               05  OUT-TIMESTAMP-REC   PIC X(16).
