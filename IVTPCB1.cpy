@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    PCB MASK - PHONDB DATABASE PCB                             *
+      *    COPY INTO LINKAGE SECTION OF EVERY PROGRAM SENSITIVE TO    *
+      *    THE PHONDB DATABASE, IN THE ORDER THE PCB APPEARS IN THE   *
+      *    PROGRAM'S PSB.                                             *
+      ******************************************************************
+       01  PHONDB-PCB.
+           05  PHONDB-DBD-NAME         PIC X(08).
+           05  PHONDB-SEG-LEVEL        PIC X(02).
+           05  PHONDB-STATUS-CODE      PIC X(02).
+           05  PHONDB-PROC-OPTIONS     PIC X(04).
+           05  PHONDB-RESERVE-DLI      PIC S9(05) COMP.
+           05  PHONDB-SEG-NAME-FB      PIC X(08).
+           05  PHONDB-LENGTH-FB-KEY    PIC S9(05) COMP.
+           05  PHONDB-NUM-SENS-SEGS    PIC S9(05) COMP.
+           05  PHONDB-KEY-FB-AREA      PIC X(10).
