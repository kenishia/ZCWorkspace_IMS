@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    ZIP-CODE FORMAT EDIT TABLE                                 *
+      *    A VALID US ZIP CODE IS EITHER A PLAIN 5 DIGIT ZIP (RIGHT   *
+      *    PADDED WITH SPACES IN THIS 10 BYTE FIELD) OR A 9 DIGIT     *
+      *    ZIP+4 WRITTEN AS DDDDD-DDDD.  BOTH FORMS MUST BE NUMERIC   *
+      *    IN EVERY DIGIT POSITION.  COPY THIS INTO WORKING-STORAGE   *
+      *    OF ANY PROGRAM THAT EDITS A ZIP CODE ON THE ADD/CHNG OR    *
+      *    BULK-LOAD PATH AND PERFORM THE PROGRAM'S ZIP-EDIT          *
+      *    PARAGRAPH AGAINST IT.                                      *
+      ******************************************************************
+       01  ZIP-EDIT-AREA.
+           05  ZIP-EDIT-CODE               PIC X(10).
+           05  ZIP-EDIT-AS-5-DIGIT REDEFINES ZIP-EDIT-CODE.
+               10  ZIP-EDIT-5-DIGITS       PIC 9(05).
+               10  ZIP-EDIT-5-FILLER       PIC X(05).
+           05  ZIP-EDIT-AS-9-DIGIT REDEFINES ZIP-EDIT-CODE.
+               10  ZIP-EDIT-9-FIRST-5      PIC 9(05).
+               10  ZIP-EDIT-9-DASH         PIC X(01).
+               10  ZIP-EDIT-9-LAST-4       PIC 9(04).
+           05  ZIP-EDIT-RESULT-SW          PIC X(01).
+               88  VALID-ZIP-FORMAT               VALUE 'Y'.
+               88  INVALID-ZIP-FORMAT             VALUE 'N'.
