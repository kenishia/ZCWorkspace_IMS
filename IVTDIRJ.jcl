@@ -0,0 +1,16 @@
+//IVTDIRJ  JOB  (ACCTNO),'PHONE DIRECTORY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* IVTDIRJ - NIGHTLY PRINTED PHONE DIRECTORY REPORT             *
+//* EXECUTES IVTDIR AS A DL/I BATCH PROGRAM AGAINST PHONDB,      *
+//* USING PSB IVTPSB1 (READ-ONLY, ROOT SEGMENT PHONSEG).         *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=DFSRRC00,PARM='DLI,IVTDIR,IVTPSB1'
+//STEPLIB  DD   DSN=IMS.RESLIB,DISP=SHR
+//         DD   DSN=IVT.LOADLIB,DISP=SHR
+//IMS      DD   DSN=IVT.PSBLIB,DISP=SHR
+//         DD   DSN=IVT.DBDLIB,DISP=SHR
+//PHONDB1  DD   DSN=IVT.PHONDB.DATA,DISP=SHR
+//PHONDBX1 DD   DSN=IVT.PHONDBX.DATA,DISP=SHR
+//PRTFILE  DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
