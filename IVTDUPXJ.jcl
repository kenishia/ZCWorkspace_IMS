@@ -0,0 +1,18 @@
+//IVTDUPXJ JOB  (ACCTNO),'DUPLICATE EXTENSION REPORT',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* IVTDUPXJ - DUPLICATE EXTENSION EXCEPTION REPORT               *
+//* EXECUTES IVTDUPX AS A DL/I BATCH PROGRAM AGAINST PHONDB,      *
+//* USING PSB IVTPSB1 (READ-ONLY, ROOT SEGMENT PHONSEG).          *
+//* SORTWK1 IS SCRATCH WORK SPACE FOR THE EXTENSION SORT.         *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=DFSRRC00,PARM='DLI,IVTDUPX,IVTPSB1'
+//STEPLIB  DD   DSN=IMS.RESLIB,DISP=SHR
+//         DD   DSN=IVT.LOADLIB,DISP=SHR
+//IMS      DD   DSN=IVT.PSBLIB,DISP=SHR
+//         DD   DSN=IVT.DBDLIB,DISP=SHR
+//PHONDB1  DD   DSN=IVT.PHONDB.DATA,DISP=SHR
+//PHONDBX1 DD   DSN=IVT.PHONDBX.DATA,DISP=SHR
+//SORTWK1  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//PRTFILE  DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
