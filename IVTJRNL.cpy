@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    JRNLSEG GSAM RECORD LAYOUT - PHONJRNL CHANGE JOURNAL       *
+      *    ONE RECORD IS WRITTEN FOR EVERY ADD/CHNG/DELE AGAINST      *
+      *    PHONSEG, CARRYING THE BEFORE AND AFTER IMAGE OF THE        *
+      *    FOUR DIRECTORY FIELDS PLUS THE TRANCDE AND A TIMESTAMP.    *
+      *    ON ADD, THE BEFORE IMAGE IS SPACES.  ON DELE, THE AFTER    *
+      *    IMAGE IS SPACES.                                           *
+      ******************************************************************
+       01  JRNL-RECORD.
+           05  JRNL-TRANCDE            PIC X(10).
+           05  JRNL-TIMESTAMP.
+               10  JRNL-DATE           PIC X(08).
+               10  JRNL-TIME           PIC X(08).
+           05  JRNL-BEFORE-IMAGE.
+               10  JRNL-BFR-LAST-NAME    PIC X(10).
+               10  JRNL-BFR-FIRST-NAME   PIC X(10).
+               10  JRNL-BFR-EXTENSION    PIC X(10).
+               10  JRNL-BFR-ZIP-CODE     PIC X(10).
+           05  JRNL-AFTER-IMAGE.
+               10  JRNL-AFT-LAST-NAME    PIC X(10).
+               10  JRNL-AFT-FIRST-NAME   PIC X(10).
+               10  JRNL-AFT-EXTENSION    PIC X(10).
+               10  JRNL-AFT-ZIP-CODE     PIC X(10).
