@@ -0,0 +1,194 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IVTDIR.
+000300 AUTHOR.        R L BRENNAN.
+000400 INSTALLATION.  CORPORATE SYSTEMS - VOICE/DATA SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* IVTDIR - NIGHTLY BATCH PRINTED PHONE DIRECTORY REPORT.    *
+000900* RUNS AS A DL/I BATCH PROGRAM AGAINST THE PHONDB DATABASE, *
+001000* WALKING THE ROOT SEGMENT (PHONSEG) IN ITS NATURAL KEY     *
+001100* SEQUENCE (ALPHABETIC BY LAST NAME) AND PRINTING ONE LINE  *
+001200* PER EMPLOYEE WITH STANDARD PAGE HEADINGS/PAGE BREAKS AND  *
+001300* A TRAILING RECORD COUNT.                                  *
+001400*-----------------------------------------------------------*
+001500* MODIFICATION HISTORY                                      *
+001600* ----------------------------------------------------------*
+001700* DATE       BY    DESCRIPTION                               *
+001800* ---------- ----- -------------------------------------------
+001900* 2026-08-09 RLB   ORIGINAL PROGRAM                          *
+002000*-----------------------------------------------------------*
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.  IBM-370.
+002400 OBJECT-COMPUTER.  IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT PRINT-FILE       ASSIGN TO PRTFILE.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  PRINT-FILE
+003100     RECORDING MODE IS F
+003200     LABEL RECORDS ARE STANDARD.
+003300 01  PRINT-LINE                  PIC X(133).
+003400 WORKING-STORAGE SECTION.
+003500*-----------------------------------------------------------*
+003600* DL/I FUNCTION CODE AND SEGMENT SEARCH ARGUMENT            *
+003700*-----------------------------------------------------------*
+003800 01  FUNC-GN                     PIC X(04) VALUE 'GN  '.
+003900 01  PHONSEG-SSA-UNQUAL          PIC X(09) VALUE 'PHONSEG  '.
+004000*-----------------------------------------------------------*
+004100* WORKING COPY OF THE PHONSEG SEGMENT                       *
+004200*-----------------------------------------------------------*
+004300 COPY IVTSEG.
+004400*-----------------------------------------------------------*
+004500* REPORT CONTROL FIELDS                                     *
+004600*-----------------------------------------------------------*
+004700 01  WS-SWITCHES.
+004800     05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+004900         88  WS-EOF                       VALUE 'Y'.
+005000 01  WS-COUNTERS.
+005100     05  WS-PAGE-NUMBER          PIC 9(05) VALUE ZERO.
+005200     05  WS-LINE-COUNT           PIC 9(03) VALUE ZERO.
+005300     05  WS-LINES-PER-PAGE       PIC 9(03) VALUE 55.
+005400     05  WS-EMPLOYEE-COUNT       PIC 9(07) VALUE ZERO.
+005500 01  WS-CURRENT-DATE.
+005600     05  WS-CURRENT-YYYYMMDD     PIC 9(08).
+005700*-----------------------------------------------------------*
+005800* REPORT LINE LAYOUTS                                       *
+005900*-----------------------------------------------------------*
+006000 01  HDG-LINE-1.
+006100     05  FILLER                  PIC X(01) VALUE SPACE.
+006150     05  FILLER                  PIC X(24)
+006175         VALUE 'EMPLOYEE PHONE DIRECTORY'.
+006300     05  FILLER                  PIC X(46) VALUE SPACES.
+006400     05  FILLER                  PIC X(05) VALUE 'PAGE '.
+006500     05  HDG-PAGE-NUMBER         PIC ZZZZ9.
+006600 01  HDG-LINE-2.
+006700     05  FILLER                  PIC X(01) VALUE SPACE.
+006800     05  FILLER                  PIC X(10) VALUE 'LAST NAME'.
+006900     05  FILLER                  PIC X(02) VALUE SPACES.
+007000     05  FILLER                  PIC X(10) VALUE 'FIRST NAME'.
+007100     05  FILLER                  PIC X(02) VALUE SPACES.
+007200     05  FILLER                  PIC X(09) VALUE 'EXTENSION'.
+007300     05  FILLER                  PIC X(02) VALUE SPACES.
+007400     05  FILLER                  PIC X(03) VALUE 'ZIP'.
+007500 01  HDG-LINE-3.
+007600     05  FILLER                  PIC X(01) VALUE SPACE.
+007700     05  FILLER                  PIC X(10) VALUE ALL '-'.
+007800     05  FILLER                  PIC X(02) VALUE SPACES.
+007900     05  FILLER                  PIC X(10) VALUE ALL '-'.
+008000     05  FILLER                  PIC X(02) VALUE SPACES.
+008100     05  FILLER                  PIC X(09) VALUE ALL '-'.
+008200     05  FILLER                  PIC X(02) VALUE SPACES.
+008300     05  FILLER                  PIC X(10) VALUE ALL '-'.
+008400 01  DETAIL-LINE.
+008500     05  FILLER                  PIC X(01) VALUE SPACE.
+008600     05  DET-LAST-NAME           PIC X(10).
+008700     05  FILLER                  PIC X(02) VALUE SPACES.
+008800     05  DET-FIRST-NAME          PIC X(10).
+008900     05  FILLER                  PIC X(02) VALUE SPACES.
+009000     05  DET-EXTENSION           PIC X(10).
+009100     05  FILLER                  PIC X(01) VALUE SPACES.
+009200     05  DET-ZIP-CODE            PIC X(10).
+009300 01  TOTAL-LINE.
+009400     05  FILLER                  PIC X(01) VALUE SPACE.
+009450     05  FILLER                  PIC X(25)
+009475         VALUE 'TOTAL EMPLOYEES LISTED: '.
+009600     05  TOT-EMPLOYEE-COUNT      PIC ZZZ,ZZ9.
+009700 LINKAGE SECTION.
+009800 COPY IVTPCB1.
+009900 PROCEDURE DIVISION.
+010000 ENTRY 'DLITCBL' USING PHONDB-PCB.
+010100*-----------------------------------------------------------*
+010200* 0000-MAINLINE                                             *
+010300*-----------------------------------------------------------*
+010400 0000-MAINLINE.
+010500     PERFORM 1000-INITIALIZE
+010600         THRU 1000-EXIT.
+010700     PERFORM 2000-GET-NEXT-EMPLOYEE
+010800         THRU 2000-EXIT
+010900         UNTIL WS-EOF.
+011000     PERFORM 7000-PRINT-TOTALS
+011100         THRU 7000-EXIT.
+011200     PERFORM 9000-TERMINATE
+011300         THRU 9000-EXIT.
+011400     GOBACK.
+011500*-----------------------------------------------------------*
+011600* 1000-INITIALIZE                                           *
+011700*-----------------------------------------------------------*
+011800 1000-INITIALIZE.
+011900     OPEN OUTPUT PRINT-FILE.
+012000     MOVE WS-LINES-PER-PAGE  TO WS-LINE-COUNT.
+012100     PERFORM 2000-GET-NEXT-EMPLOYEE
+012200         THRU 2000-EXIT.
+012300 1000-EXIT.
+012400     EXIT.
+012500*-----------------------------------------------------------*
+012600* 2000-GET-NEXT-EMPLOYEE - GN FOR THE NEXT PHONSEG SEGMENT  *
+012700* IN KEY (ALPHABETIC) SEQUENCE AND PRINT ITS DETAIL LINE    *
+012800*-----------------------------------------------------------*
+012900 2000-GET-NEXT-EMPLOYEE.
+013000     CALL 'CBLTDLI' USING FUNC-GN
+013100                          PHONDB-PCB
+013200                          PHONSEG-IO-AREA
+013300                          PHONSEG-SSA-UNQUAL.
+013400     IF PHONDB-STATUS-CODE NOT = SPACES
+013500         SET WS-EOF TO TRUE
+013600         GO TO 2000-EXIT
+013700     END-IF.
+013800     ADD 1                   TO WS-EMPLOYEE-COUNT.
+013900     PERFORM 3000-PRINT-DETAIL
+014000         THRU 3000-EXIT.
+014100 2000-EXIT.
+014200     EXIT.
+014300*-----------------------------------------------------------*
+014400* 3000-PRINT-DETAIL - FORMAT AND WRITE ONE DETAIL LINE,     *
+014500* BREAKING TO A NEW PAGE WHEN THE CURRENT PAGE IS FULL      *
+014600*-----------------------------------------------------------*
+014700 3000-PRINT-DETAIL.
+014800     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+014900         PERFORM 4000-PRINT-HEADINGS
+015000             THRU 4000-EXIT
+015100     END-IF.
+015200     MOVE PS-LAST-NAME       TO DET-LAST-NAME.
+015300     MOVE PS-FIRST-NAME      TO DET-FIRST-NAME.
+015400     MOVE PS-EXTENSION       TO DET-EXTENSION.
+015500     MOVE PS-ZIP-CODE        TO DET-ZIP-CODE.
+015600     WRITE PRINT-LINE        FROM DETAIL-LINE
+015700         AFTER ADVANCING 1 LINE.
+015800     ADD 1                   TO WS-LINE-COUNT.
+015900 3000-EXIT.
+016000     EXIT.
+016100*-----------------------------------------------------------*
+016200* 4000-PRINT-HEADINGS - START A NEW PAGE                    *
+016300*-----------------------------------------------------------*
+016400 4000-PRINT-HEADINGS.
+016500     ADD 1                   TO WS-PAGE-NUMBER.
+016600     MOVE WS-PAGE-NUMBER     TO HDG-PAGE-NUMBER.
+016700     WRITE PRINT-LINE        FROM HDG-LINE-1
+016800         AFTER ADVANCING PAGE.
+016900     WRITE PRINT-LINE        FROM HDG-LINE-2
+017000         AFTER ADVANCING 2 LINES.
+017100     WRITE PRINT-LINE        FROM HDG-LINE-3
+017200         AFTER ADVANCING 1 LINE.
+017300     MOVE ZERO               TO WS-LINE-COUNT.
+017400     ADD 3                   TO WS-LINE-COUNT.
+017500 4000-EXIT.
+017600     EXIT.
+017700*-----------------------------------------------------------*
+017800* 7000-PRINT-TOTALS - TRAILING RECORD COUNT                 *
+017900*-----------------------------------------------------------*
+018000 7000-PRINT-TOTALS.
+018100     MOVE WS-EMPLOYEE-COUNT  TO TOT-EMPLOYEE-COUNT.
+018200     WRITE PRINT-LINE        FROM TOTAL-LINE
+018300         AFTER ADVANCING 2 LINES.
+018400 7000-EXIT.
+018500     EXIT.
+018600*-----------------------------------------------------------*
+018700* 9000-TERMINATE                                            *
+018800*-----------------------------------------------------------*
+018900 9000-TERMINATE.
+019000     CLOSE PRINT-FILE.
+019100 9000-EXIT.
+019200     EXIT.
