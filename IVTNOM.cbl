@@ -0,0 +1,706 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IVTNOM.
+000300 AUTHOR.        R L BRENNAN.
+000400 INSTALLATION.  CORPORATE SYSTEMS - VOICE/DATA SERVICES.
+000500 DATE-WRITTEN.  2019-03-11.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* IVTNOM - EMPLOYEE PHONE DIRECTORY ONLINE INQUIRY/UPDATE   *
+000900* TRANSACTION.  RUNS AS AN IMS MPP PROGRAM AGAINST THE      *
+001000* PHONDB DATABASE (ROOT SEGMENT PHONSEG, CHILD DEPTSEG).    *
+001100*                                                           *
+001200* COMMANDS ACCEPTED IN IN-COMMAND:                          *
+001300*   DISP  - DISPLAY AN EMPLOYEE BY LAST NAME                *
+001400*   ADD   - ADD A NEW EMPLOYEE                              *
+001500*   CHNG  - CHANGE AN EXISTING EMPLOYEE                     *
+001600*   DELE  - DELETE AN EMPLOYEE                               *
+001700*   SRCH  - WILDCARD LAST-NAME SEARCH (SEE MOD LOG)          *
+001800*   HIST  - CHANGE HISTORY FROM THE JOURNAL (SEE MOD LOG)    *
+001900*-----------------------------------------------------------*
+002000* MODIFICATION HISTORY                                      *
+002100* ----------------------------------------------------------*
+002200* DATE       BY    DESCRIPTION                               *
+002300* ---------- ----- -------------------------------------------
+002400* 2019-03-11 RLB   ORIGINAL PROGRAM - DISP/ADD/CHNG/DELE      *
+002500* 2026-08-09 RLB   ADDED CHANGE-JOURNAL WRITES ON ADD/CHNG/   *
+002600*                  DELE AGAINST THE PHONJRNL GSAM DATABASE    *
+002700* 2026-08-09 RLB   ADDED ZIP CODE FORMAT EDIT ON ADD/CHNG     *
+002800* 2026-08-09 RLB   ADDED SRCH WILDCARD LAST-NAME SEARCH       *
+002900* 2026-08-09 RLB   ADDED DEPTSEG CHILD SHOWN ON DISP AND      *
+003000*                  MAINTAINED ON ADD/CHNG                    *
+003100* 2026-08-09 RLB   ADDED HIST COMMAND AGAINST THE PHONJRNL     *
+003200*                  CHANGE JOURNAL                              *
+003250* 2026-08-09 RLB   ADDED IN-RESUME-KEY/IN-RESUME-COUNT SO A    *
+003260*                  FOLLOW-UP SRCH/HIST CAN PAGE PAST 50 HITS   *
+003270* 2026-08-09 RLB   4610 NOW GN'S THROUGH THE PHONJRNLR DBD'S   *
+003280*                  PCB MASK (PHONJRNL-IN-PCB IS UNCHANGED) -   *
+003290*                  SEE IVTPSB0                                 *
+003295* 2026-08-09 RLB   4600 NOW DEFAULTS IN-RESUME-COUNT TO ZERO   *
+003296*                  WHEN NOT NUMERIC (E.G. BLANK ON A FIRST,    *
+003297*                  NON-CONTINUATION HIST CALL) BEFORE 4620      *
+003298*                  COMPARES AGAINST IT                          *
+003300*-----------------------------------------------------------*
+003400 ENVIRONMENT DIVISION.
+003500 CONFIGURATION SECTION.
+003600 SOURCE-COMPUTER.  IBM-370.
+003700 OBJECT-COMPUTER.  IBM-370.
+003800 DATA DIVISION.
+003900 WORKING-STORAGE SECTION.
+004000*-----------------------------------------------------------*
+004100* DL/I FUNCTION CODES                                       *
+004200*-----------------------------------------------------------*
+004300 01  DLI-FUNCTIONS.
+004400     05  FUNC-GU             PIC X(04) VALUE 'GU  '.
+004500     05  FUNC-GN             PIC X(04) VALUE 'GN  '.
+004600     05  FUNC-GNP            PIC X(04) VALUE 'GNP '.
+004700     05  FUNC-ISRT           PIC X(04) VALUE 'ISRT'.
+004800     05  FUNC-REPL           PIC X(04) VALUE 'REPL'.
+004900     05  FUNC-DLET           PIC X(04) VALUE 'DLET'.
+005000*-----------------------------------------------------------*
+005100* SEGMENT SEARCH ARGUMENTS                                  *
+005200*-----------------------------------------------------------*
+005300 01  PHONSEG-SSA-QUAL.
+005400     05  PQ-SEG-NAME         PIC X(08) VALUE 'PHONSEG '.
+005500     05  PQ-LPAREN           PIC X(01) VALUE '('.
+005600     05  PQ-FIELD-NAME       PIC X(08) VALUE 'LNAMEKEY'.
+005700     05  PQ-OPERATOR         PIC X(02) VALUE ' ='.
+005800     05  PQ-KEY-VALUE        PIC X(10).
+005900     05  PQ-RPAREN           PIC X(01) VALUE ')'.
+006000 01  PHONSEG-SSA-UNQUAL      PIC X(09) VALUE 'PHONSEG  '.
+006100 01  DEPTSEG-SSA-UNQUAL      PIC X(09) VALUE 'DEPTSEG  '.
+006200*-----------------------------------------------------------*
+006300* WORKING COPY OF THE PHONSEG SEGMENT                       *
+006400*-----------------------------------------------------------*
+006500 COPY IVTSEG.
+006600*-----------------------------------------------------------*
+006700* WORKING COPY OF THE DEPTSEG CHILD SEGMENT                 *
+006800*-----------------------------------------------------------*
+006900 COPY IVTDEPT.
+007000*-----------------------------------------------------------*
+007100* CHANGE-JOURNAL RECORD AND ITS GSAM FUNCTION CODE          *
+007200*-----------------------------------------------------------*
+007300 COPY IVTJRNL.
+007400*-----------------------------------------------------------*
+007500* ZIP-CODE FORMAT EDIT TABLE                                *
+007600*-----------------------------------------------------------*
+007700 COPY IVTZIPV.
+007800*-----------------------------------------------------------*
+007900* SWITCHES AND MISCELLANEOUS WORKING STORAGE                *
+008000*-----------------------------------------------------------*
+008100 01  WS-SWITCHES.
+008200     05  WS-FOUND-SW         PIC X(01) VALUE 'N'.
+008300         88  WS-FOUND                 VALUE 'Y'.
+008400         88  WS-NOT-FOUND             VALUE 'N'.
+008500     05  WS-COMMAND-OK-SW    PIC X(01) VALUE 'Y'.
+008600         88  WS-COMMAND-OK            VALUE 'Y'.
+008700         88  WS-COMMAND-BAD           VALUE 'N'.
+008800     05  WS-MULTI-ROW-REPLY-SW PIC X(01) VALUE 'N'.
+008900         88  WS-MULTI-ROW-REPLY         VALUE 'Y'.
+009000     05  WS-SRCH-DONE-SW     PIC X(01) VALUE 'N'.
+009100         88  WS-SRCH-DONE             VALUE 'Y'.
+009200         88  WS-SRCH-NOT-DONE         VALUE 'N'.
+009300     05  WS-HIST-DONE-SW     PIC X(01) VALUE 'N'.
+009400         88  WS-HIST-DONE             VALUE 'Y'.
+009500         88  WS-HIST-NOT-DONE         VALUE 'N'.
+009600 01  WS-SRCH-FIELDS.
+009700     05  WS-SRCH-PREFIX-LEN  PIC S9(04) COMP.
+009800     05  WS-SRCH-KEY         PIC X(10).
+009900 01  WS-HIST-FIELDS.
+010000     05  WS-HIST-SKIP-COUNT  PIC 9(07) COMP.
+010100 01  WS-CURRENT-DATE.
+010200     05  WS-CURRENT-YYYYMMDD PIC 9(08).
+010300 01  WS-CURRENT-TIME.
+010400     05  WS-CURRENT-HHMMSSHH PIC 9(08).
+010500*-----------------------------------------------------------*
+010600* MESSAGE AREAS FOR THE TERMINAL (SAME LAYOUT AS USED BY    *
+010700* THE OUTSIDE WORLD - SEE IVTNOM COPYBOOK)                  *
+010800*-----------------------------------------------------------*
+010900 COPY IVTNOM.
+011000 LINKAGE SECTION.
+011100 01  IO-PCB-MASK.
+011200     05  IO-LTERM-NAME       PIC X(08).
+011300     05  IO-FILLER-1         PIC X(02).
+011400     05  IO-STATUS-CODE      PIC X(02).
+011500     05  IO-FILLER-2         PIC X(04).
+011600     05  IO-DATE-DLI         PIC S9(07) COMP-3.
+011700     05  IO-TIME-DLI         PIC S9(07) COMP-3.
+011800     05  IO-SEQ-NUMBER       PIC S9(05) COMP.
+011900     05  IO-MOD-NAME         PIC X(08).
+012000     05  IO-USERID           PIC X(08).
+012100 COPY IVTPCB1.
+012200 COPY IVTPCBG.
+012300 COPY IVTPCBH.
+012400 PROCEDURE DIVISION.
+012500 ENTRY 'DLITCBL' USING IO-PCB-MASK
+012600                           PHONDB-PCB
+012700                           PHONJRNL-PCB
+012800                           PHONJRNL-IN-PCB.
+012900*-----------------------------------------------------------*
+013000* 0000-MAINLINE - TOP LEVEL CONTROL                         *
+013100*-----------------------------------------------------------*
+013200 0000-MAINLINE.
+013300     PERFORM 1000-INITIALIZE
+013400         THRU 1000-EXIT.
+013500     PERFORM 2000-RECEIVE-MESSAGE
+013600         THRU 2000-EXIT.
+013700     PERFORM 3000-EDIT-COMMAND
+013800         THRU 3000-EXIT.
+013900     IF WS-COMMAND-OK
+014000         PERFORM 4000-PROCESS-COMMAND
+014100             THRU 4000-EXIT
+014200     END-IF.
+014300     PERFORM 8000-SEND-REPLY
+014400         THRU 8000-EXIT.
+014500     GOBACK.
+014600*-----------------------------------------------------------*
+014700* 1000-INITIALIZE - CLEAR THE OUTPUT MESSAGE AREA           *
+014800*-----------------------------------------------------------*
+014900 1000-INITIALIZE.
+015000     MOVE SPACES             TO OUTPUT-MSG.
+015100     MOVE SPACES             TO OUTPUT-MSG-50.
+015200     MOVE ZERO               TO OUT-NUM-RECORDS.
+015300     SET OUT-NO-MORE-RECORDS TO TRUE.
+015400     MOVE 'N'                TO WS-FOUND-SW.
+015500     MOVE 'N'                TO WS-MULTI-ROW-REPLY-SW.
+015600     MOVE 'Y'                TO WS-COMMAND-OK-SW.
+015700 1000-EXIT.
+015800     EXIT.
+015900*-----------------------------------------------------------*
+016000* 2000-RECEIVE-MESSAGE - GET THE TERMINAL INPUT MESSAGE     *
+016100*-----------------------------------------------------------*
+016200 2000-RECEIVE-MESSAGE.
+016300     CALL 'CBLTDLI' USING FUNC-GU
+016400                          IO-PCB-MASK
+016500                          INPUT-MSG.
+016600 2000-EXIT.
+016700     EXIT.
+016800*-----------------------------------------------------------*
+016900* 3000-EDIT-COMMAND - VALIDATE IN-COMMAND                   *
+017000*-----------------------------------------------------------*
+017100 3000-EDIT-COMMAND.
+017200     MOVE IN-COMMAND         TO OUT-COMMAND.
+017300     MOVE IN-COMMAND         TO OUT-COMMAND-50.
+017400     EVALUATE IN-COMMAND
+017500         WHEN 'DISP    '
+017600         WHEN 'ADD     '
+017700         WHEN 'CHNG    '
+017800         WHEN 'DELE    '
+017900             SET WS-COMMAND-OK TO TRUE
+018000         WHEN 'SRCH    '
+018100             SET WS-COMMAND-OK TO TRUE
+018200             SET WS-MULTI-ROW-REPLY TO TRUE
+018300         WHEN 'HIST    '
+018400             SET WS-COMMAND-OK TO TRUE
+018500             SET WS-MULTI-ROW-REPLY TO TRUE
+018600         WHEN OTHER
+018700             SET WS-COMMAND-BAD TO TRUE
+018800             MOVE 'INVALID COMMAND CODE'
+018900                                 TO OUT-MESSAGE
+019000     END-EVALUATE.
+019100 3000-EXIT.
+019200     EXIT.
+019300*-----------------------------------------------------------*
+019400* 4000-PROCESS-COMMAND - DISPATCH ON THE EDITED COMMAND     *
+019500*-----------------------------------------------------------*
+019600 4000-PROCESS-COMMAND.
+019700     EVALUATE IN-COMMAND
+019800         WHEN 'DISP    '
+019900             PERFORM 4100-PROCESS-DISP
+020000                 THRU 4100-EXIT
+020100         WHEN 'ADD     '
+020200             PERFORM 4200-PROCESS-ADD
+020300                 THRU 4200-EXIT
+020400         WHEN 'CHNG    '
+020500             PERFORM 4300-PROCESS-CHNG
+020600                 THRU 4300-EXIT
+020700         WHEN 'DELE    '
+020800             PERFORM 4400-PROCESS-DELE
+020900                 THRU 4400-EXIT
+021000         WHEN 'SRCH    '
+021100             PERFORM 4500-PROCESS-SRCH
+021200                 THRU 4500-EXIT
+021300         WHEN 'HIST    '
+021400             PERFORM 4600-PROCESS-HIST
+021500                 THRU 4600-EXIT
+021600     END-EVALUATE.
+021700 4000-EXIT.
+021800     EXIT.
+021900*-----------------------------------------------------------*
+022000* 4100-PROCESS-DISP - DISPLAY ONE EMPLOYEE BY LAST NAME     *
+022100*-----------------------------------------------------------*
+022200 4100-PROCESS-DISP.
+022300     MOVE IN-LAST-NAME       TO PQ-KEY-VALUE.
+022400     CALL 'CBLTDLI' USING FUNC-GU
+022500                          PHONDB-PCB
+022600                          PHONSEG-IO-AREA
+022700                          PHONSEG-SSA-QUAL.
+022800     IF PHONDB-STATUS-CODE = SPACES
+022900         MOVE PS-LAST-NAME   TO OUT-LAST-NAME
+023000         MOVE PS-FIRST-NAME  TO OUT-FIRST-NAME
+023100         MOVE PS-EXTENSION   TO OUT-EXTENSION
+023200         MOVE PS-ZIP-CODE    TO OUT-ZIP-CODE
+023300         MOVE 'RECORD FOUND' TO OUT-MESSAGE
+023400         PERFORM 4150-SHOW-DEPARTMENT
+023500             THRU 4150-EXIT
+023600     ELSE
+023700         MOVE SPACES         TO OUT-RECORD
+023800         MOVE 'RECORD NOT FOUND'
+023900                             TO OUT-MESSAGE
+024000     END-IF.
+024100 4100-EXIT.
+024200     EXIT.
+024300*-----------------------------------------------------------*
+024400* 4150-SHOW-DEPARTMENT - GNP FOR THE DEPTSEG CHILD UNDER     *
+024500* THE PHONSEG ROOT JUST RETRIEVED, IF ONE EXISTS             *
+024600*-----------------------------------------------------------*
+024700 4150-SHOW-DEPARTMENT.
+024800     CALL 'CBLTDLI' USING FUNC-GNP
+024900                          PHONDB-PCB
+025000                          DEPTSEG-IO-AREA
+025100                          DEPTSEG-SSA-UNQUAL.
+025200     IF PHONDB-STATUS-CODE = SPACES
+025300         MOVE DS-DEPT-CODE  TO OUT-DEPT-CODE
+025400         MOVE DS-DEPT-NAME  TO OUT-DEPT-NAME
+025500         MOVE DS-MGR-NAME   TO OUT-MGR-NAME
+025600     ELSE
+025700         MOVE SPACES        TO OUT-DEPT-CODE
+025800         MOVE SPACES        TO OUT-DEPT-NAME
+025900         MOVE SPACES        TO OUT-MGR-NAME
+026000     END-IF.
+026100 4150-EXIT.
+026200     EXIT.
+026300*-----------------------------------------------------------*
+026400* 4200-PROCESS-ADD - ADD A NEW EMPLOYEE SEGMENT             *
+026500*-----------------------------------------------------------*
+026600 4200-PROCESS-ADD.
+026700     PERFORM 5000-EDIT-ZIP-CODE
+026800         THRU 5000-EXIT.
+026900     IF INVALID-ZIP-FORMAT
+027000         GO TO 4200-EXIT
+027100     END-IF.
+027200     MOVE IN-LAST-NAME       TO PQ-KEY-VALUE.
+027300     CALL 'CBLTDLI' USING FUNC-GU
+027400                          PHONDB-PCB
+027500                          PHONSEG-IO-AREA
+027600                          PHONSEG-SSA-QUAL.
+027700     IF PHONDB-STATUS-CODE = SPACES
+027800         MOVE 'DUPLICATE RECORD - ADD REJECTED'
+027900                             TO OUT-MESSAGE
+028000         GO TO 4200-EXIT
+028100     END-IF.
+028200     MOVE IN-LAST-NAME       TO PS-LAST-NAME
+028300     MOVE IN-FIRST-NAME      TO PS-FIRST-NAME
+028400     MOVE IN-EXTENSION       TO PS-EXTENSION
+028500     MOVE IN-ZIP-CODE        TO PS-ZIP-CODE.
+028600     CALL 'CBLTDLI' USING FUNC-ISRT
+028700                          PHONDB-PCB
+028800                          PHONSEG-IO-AREA
+028900                          PHONSEG-SSA-UNQUAL.
+029000     IF PHONDB-STATUS-CODE NOT = SPACES
+029100         MOVE 'ADD FAILED - DATABASE ERROR'
+029200                             TO OUT-MESSAGE
+029300         GO TO 4200-EXIT
+029400     END-IF.
+029500     MOVE PS-LAST-NAME       TO OUT-LAST-NAME
+029600     MOVE PS-FIRST-NAME      TO OUT-FIRST-NAME
+029700     MOVE PS-EXTENSION       TO OUT-EXTENSION
+029800     MOVE PS-ZIP-CODE        TO OUT-ZIP-CODE
+029900     MOVE 'RECORD ADDED'     TO OUT-MESSAGE.
+030000     IF IN-DEPT-CODE NOT = SPACES
+030100         PERFORM 4250-ADD-DEPARTMENT
+030200             THRU 4250-EXIT
+030300     END-IF.
+030400     MOVE SPACES             TO JRNL-BEFORE-IMAGE
+030500     MOVE PS-LAST-NAME       TO JRNL-AFT-LAST-NAME
+030600     MOVE PS-FIRST-NAME      TO JRNL-AFT-FIRST-NAME
+030700     MOVE PS-EXTENSION       TO JRNL-AFT-EXTENSION
+030800     MOVE PS-ZIP-CODE        TO JRNL-AFT-ZIP-CODE.
+030900     PERFORM 4900-WRITE-JOURNAL
+031000         THRU 4900-EXIT.
+031100 4200-EXIT.
+031200     EXIT.
+031300*-----------------------------------------------------------*
+031400* 4250-ADD-DEPARTMENT - ISRT THE DEPTSEG CHILD UNDER THE     *
+031500* PHONSEG ROOT JUST ADDED                                    *
+031600*-----------------------------------------------------------*
+031700 4250-ADD-DEPARTMENT.
+031800     MOVE IN-DEPT-CODE       TO DS-DEPT-CODE.
+031900     MOVE IN-DEPT-NAME       TO DS-DEPT-NAME.
+032000     MOVE IN-MGR-NAME        TO DS-MGR-NAME.
+032100     CALL 'CBLTDLI' USING FUNC-ISRT
+032200                          PHONDB-PCB
+032300                          DEPTSEG-IO-AREA
+032400                          DEPTSEG-SSA-UNQUAL.
+032500     IF PHONDB-STATUS-CODE = SPACES
+032600         MOVE DS-DEPT-CODE  TO OUT-DEPT-CODE
+032700         MOVE DS-DEPT-NAME  TO OUT-DEPT-NAME
+032800         MOVE DS-MGR-NAME   TO OUT-MGR-NAME
+032900     END-IF.
+033000 4250-EXIT.
+033100     EXIT.
+033200*-----------------------------------------------------------*
+033300* 4300-PROCESS-CHNG - CHANGE AN EXISTING EMPLOYEE SEGMENT   *
+033400*-----------------------------------------------------------*
+033500 4300-PROCESS-CHNG.
+033600     PERFORM 5000-EDIT-ZIP-CODE
+033700         THRU 5000-EXIT.
+033800     IF INVALID-ZIP-FORMAT
+033900         GO TO 4300-EXIT
+034000     END-IF.
+034100     MOVE IN-LAST-NAME       TO PQ-KEY-VALUE.
+034200     CALL 'CBLTDLI' USING FUNC-GU
+034300                          PHONDB-PCB
+034400                          PHONSEG-IO-AREA
+034500                          PHONSEG-SSA-QUAL.
+034600     IF PHONDB-STATUS-CODE NOT = SPACES
+034700         MOVE 'RECORD NOT FOUND - CHANGE REJECTED'
+034800                             TO OUT-MESSAGE
+034900         GO TO 4300-EXIT
+035000     END-IF.
+035100     MOVE PS-LAST-NAME       TO JRNL-BFR-LAST-NAME
+035200     MOVE PS-FIRST-NAME      TO JRNL-BFR-FIRST-NAME
+035300     MOVE PS-EXTENSION       TO JRNL-BFR-EXTENSION
+035400     MOVE PS-ZIP-CODE        TO JRNL-BFR-ZIP-CODE.
+035500     MOVE IN-FIRST-NAME      TO PS-FIRST-NAME
+035600     MOVE IN-EXTENSION       TO PS-EXTENSION
+035700     MOVE IN-ZIP-CODE        TO PS-ZIP-CODE.
+035800     CALL 'CBLTDLI' USING FUNC-REPL
+035900                          PHONDB-PCB
+036000                          PHONSEG-IO-AREA.
+036100     IF PHONDB-STATUS-CODE NOT = SPACES
+036200         MOVE 'CHANGE FAILED - DATABASE ERROR'
+036300                             TO OUT-MESSAGE
+036400         GO TO 4300-EXIT
+036500     END-IF.
+036600     MOVE PS-LAST-NAME       TO OUT-LAST-NAME
+036700     MOVE PS-FIRST-NAME      TO OUT-FIRST-NAME
+036800     MOVE PS-EXTENSION       TO OUT-EXTENSION
+036900     MOVE PS-ZIP-CODE        TO OUT-ZIP-CODE
+037000     MOVE 'RECORD CHANGED'   TO OUT-MESSAGE.
+037100     IF IN-DEPT-CODE NOT = SPACES
+037200         PERFORM 4350-UPDATE-DEPARTMENT
+037300             THRU 4350-EXIT
+037400     END-IF.
+037500     MOVE PS-LAST-NAME       TO JRNL-AFT-LAST-NAME
+037600     MOVE PS-FIRST-NAME      TO JRNL-AFT-FIRST-NAME
+037700     MOVE PS-EXTENSION       TO JRNL-AFT-EXTENSION
+037800     MOVE PS-ZIP-CODE        TO JRNL-AFT-ZIP-CODE.
+037900     PERFORM 4900-WRITE-JOURNAL
+038000         THRU 4900-EXIT.
+038100 4300-EXIT.
+038200     EXIT.
+038300*-----------------------------------------------------------*
+038400* 4350-UPDATE-DEPARTMENT - REPL THE DEPTSEG CHILD IF ONE     *
+038500* ALREADY EXISTS UNDER THIS PHONSEG ROOT, ELSE ISRT A NEW ONE*
+038600*-----------------------------------------------------------*
+038700 4350-UPDATE-DEPARTMENT.
+038800     CALL 'CBLTDLI' USING FUNC-GNP
+038900                          PHONDB-PCB
+039000                          DEPTSEG-IO-AREA
+039100                          DEPTSEG-SSA-UNQUAL.
+039200     MOVE IN-DEPT-CODE       TO DS-DEPT-CODE.
+039300     MOVE IN-DEPT-NAME       TO DS-DEPT-NAME.
+039400     MOVE IN-MGR-NAME        TO DS-MGR-NAME.
+039500     IF PHONDB-STATUS-CODE = SPACES
+039600         CALL 'CBLTDLI' USING FUNC-REPL
+039700                              PHONDB-PCB
+039800                              DEPTSEG-IO-AREA
+039900     ELSE
+040000         CALL 'CBLTDLI' USING FUNC-ISRT
+040100                              PHONDB-PCB
+040200                              DEPTSEG-IO-AREA
+040300                              DEPTSEG-SSA-UNQUAL
+040400     END-IF.
+040500     IF PHONDB-STATUS-CODE = SPACES
+040600         MOVE DS-DEPT-CODE  TO OUT-DEPT-CODE
+040700         MOVE DS-DEPT-NAME  TO OUT-DEPT-NAME
+040800         MOVE DS-MGR-NAME   TO OUT-MGR-NAME
+040900     END-IF.
+041000 4350-EXIT.
+041100     EXIT.
+041200*-----------------------------------------------------------*
+041300* 4400-PROCESS-DELE - DELETE AN EMPLOYEE SEGMENT            *
+041400*-----------------------------------------------------------*
+041500 4400-PROCESS-DELE.
+041600     MOVE IN-LAST-NAME       TO PQ-KEY-VALUE.
+041700     CALL 'CBLTDLI' USING FUNC-GU
+041800                          PHONDB-PCB
+041900                          PHONSEG-IO-AREA
+042000                          PHONSEG-SSA-QUAL.
+042100     IF PHONDB-STATUS-CODE NOT = SPACES
+042200         MOVE 'RECORD NOT FOUND - DELETE REJECTED'
+042300                             TO OUT-MESSAGE
+042400         GO TO 4400-EXIT
+042500     END-IF.
+042600     MOVE PS-LAST-NAME       TO JRNL-BFR-LAST-NAME
+042700     MOVE PS-FIRST-NAME      TO JRNL-BFR-FIRST-NAME
+042800     MOVE PS-EXTENSION       TO JRNL-BFR-EXTENSION
+042900     MOVE PS-ZIP-CODE        TO JRNL-BFR-ZIP-CODE.
+043000     CALL 'CBLTDLI' USING FUNC-DLET
+043100                          PHONDB-PCB
+043200                          PHONSEG-IO-AREA.
+043300     IF PHONDB-STATUS-CODE NOT = SPACES
+043400         MOVE 'DELETE FAILED - DATABASE ERROR'
+043500                             TO OUT-MESSAGE
+043600         GO TO 4400-EXIT
+043700     END-IF.
+043800     MOVE SPACES             TO OUT-RECORD.
+043900     MOVE 'RECORD DELETED'   TO OUT-MESSAGE.
+044000     MOVE SPACES             TO JRNL-AFTER-IMAGE.
+044100     PERFORM 4900-WRITE-JOURNAL
+044200         THRU 4900-EXIT.
+044300 4400-EXIT.
+044400     EXIT.
+044500*-----------------------------------------------------------*
+044600* 4500-PROCESS-SRCH - WILDCARD LAST-NAME SEARCH.  IN-LAST-  *
+044700* NAME MAY CARRY A TRAILING '*' (E.G. "SMITH*") TO MATCH ON *
+044800* THE CHARACTERS BEFORE THE '*'; WITHOUT A '*' THE WHOLE    *
+044900* FIELD AS KEYED IS THE PREFIX.  MATCHES ARE RETURNED IN    *
+045000* KEY SEQUENCE VIA OUT-RECORD-50, UP TO 50 AT A TIME, WITH  *
+045100* OUT-CONTINUATION-IND SET TO 'Y' WHEN MORE MATCHES REMAIN. *
+045150* WHEN MORE MATCHES REMAIN, OUT-RESUME-KEY CARRIES THE LAST  *
+045160* LAST NAME RETURNED; A FOLLOW-UP SRCH WITH THE SAME IN-     *
+045170* LAST-NAME PATTERN AND THAT VALUE ECHOED BACK AS IN-RESUME- *
+045180* KEY PICKS UP WITH THE NEXT MATCHING SEGMENT IN KEY         *
+045190* SEQUENCE (LNAMEKEY IS UNIQUE, SO '>' NEVER SKIPS A MATCH). *
+045700*-----------------------------------------------------------*
+045800 4500-PROCESS-SRCH.
+045900     PERFORM 4510-BUILD-SEARCH-KEY
+046000         THRU 4510-EXIT.
+046100     SET WS-SRCH-NOT-DONE    TO TRUE.
+046150     IF IN-RESUME-KEY NOT = SPACES
+046160         MOVE IN-RESUME-KEY TO PQ-KEY-VALUE
+046170         MOVE ' >'          TO PQ-OPERATOR
+046180     ELSE
+046190         MOVE WS-SRCH-KEY   TO PQ-KEY-VALUE
+046195         MOVE '>='          TO PQ-OPERATOR
+046198     END-IF.
+046900     CALL 'CBLTDLI' USING FUNC-GU
+047000                          PHONDB-PCB
+047100                          PHONSEG-IO-AREA
+047200                          PHONSEG-SSA-QUAL.
+047300     MOVE ' ='               TO PQ-OPERATOR.
+047400     IF PHONDB-STATUS-CODE NOT = SPACES
+047500         SET WS-SRCH-DONE    TO TRUE
+047600     END-IF.
+047700     PERFORM 4520-COLLECT-MATCH
+047800         THRU 4520-EXIT
+047900         UNTIL WS-SRCH-DONE.
+048000     IF OUT-NUM-RECORDS = ZERO
+048100         MOVE 'NO MATCHING RECORDS FOUND'
+048200                             TO OUT-MESSAGE-50
+048300     ELSE
+048400         MOVE 'SEARCH COMPLETE'
+048500                             TO OUT-MESSAGE-50
+048600     END-IF.
+048700 4500-EXIT.
+048800     EXIT.
+048900*-----------------------------------------------------------*
+049000* 4510-BUILD-SEARCH-KEY - DERIVE THE GENERIC KEY PREFIX     *
+049100* FROM IN-LAST-NAME, STOPPING AT THE FIRST '*'              *
+049200*-----------------------------------------------------------*
+049300 4510-BUILD-SEARCH-KEY.
+049400     MOVE ZERO               TO WS-SRCH-PREFIX-LEN.
+049500     INSPECT IN-LAST-NAME TALLYING WS-SRCH-PREFIX-LEN
+049600         FOR CHARACTERS BEFORE INITIAL '*'.
+049700     MOVE SPACES             TO WS-SRCH-KEY.
+049800     IF WS-SRCH-PREFIX-LEN > ZERO
+049900         MOVE IN-LAST-NAME (1 : WS-SRCH-PREFIX-LEN)
+050000             TO WS-SRCH-KEY (1 : WS-SRCH-PREFIX-LEN)
+050100     END-IF.
+050200 4510-EXIT.
+050300     EXIT.
+050400*-----------------------------------------------------------*
+050500* 4520-COLLECT-MATCH - TEST THE CURRENT PHONSEG SEGMENT     *
+050600* AGAINST THE SEARCH PREFIX, SAVE IT IF IT MATCHES, THEN    *
+050700* GN TO THE NEXT SEGMENT IN KEY SEQUENCE                    *
+050800*-----------------------------------------------------------*
+050900 4520-COLLECT-MATCH.
+051000     IF WS-SRCH-PREFIX-LEN > ZERO
+051100         AND PS-LAST-NAME (1 : WS-SRCH-PREFIX-LEN) NOT =
+051200             IN-LAST-NAME (1 : WS-SRCH-PREFIX-LEN)
+051300         SET WS-SRCH-DONE    TO TRUE
+051400         GO TO 4520-EXIT
+051500     END-IF.
+051600     IF OUT-NUM-RECORDS NOT < 50
+051700         SET OUT-MORE-RECORDS TO TRUE
+051750         MOVE OUT-LAST-NAME-REC (OUT-NUM-RECORDS)
+051760             TO OUT-RESUME-KEY
+051800         SET WS-SRCH-DONE    TO TRUE
+051900         GO TO 4520-EXIT
+052000     END-IF.
+052100     ADD 1                   TO OUT-NUM-RECORDS.
+052200     MOVE PS-LAST-NAME   TO OUT-LAST-NAME-REC  (OUT-NUM-RECORDS).
+052300     MOVE PS-FIRST-NAME  TO OUT-FIRST-NAME-REC (OUT-NUM-RECORDS).
+052400     MOVE PS-EXTENSION   TO OUT-EXTENSION-REC  (OUT-NUM-RECORDS).
+052500     MOVE PS-ZIP-CODE    TO OUT-ZIP-CODE-REC   (OUT-NUM-RECORDS).
+052600     CALL 'CBLTDLI' USING FUNC-GN
+052700                          PHONDB-PCB
+052800                          PHONSEG-IO-AREA
+052900                          PHONSEG-SSA-UNQUAL.
+053000     IF PHONDB-STATUS-CODE NOT = SPACES
+053100         SET WS-SRCH-DONE    TO TRUE
+053200     END-IF.
+053300 4520-EXIT.
+053400     EXIT.
+053500*-----------------------------------------------------------*
+053600* 4600-PROCESS-HIST - CHANGE HISTORY FOR ONE LAST NAME.      *
+053700* GN'S THE PHONJRNL GSAM JOURNAL FROM THE BEGINNING, PICKING *
+053800* UP EVERY ENTRY THAT TOUCHED IN-LAST-NAME (EITHER AS ITS    *
+053900* BEFORE OR AFTER IMAGE), AND RETURNS ONE ROW PER ENTRY VIA  *
+054000* OUT-RECORD-50 WITH ITS JOURNAL TIMESTAMP, OLDEST FIRST.    *
+054050* GSAM HAS NO KEYED POSITIONING TO SKIP TO, SO PAGING PAST   *
+054060* 50 ENTRIES IS DONE BY IN-RESUME-COUNT: THE CALLER ECHOES   *
+054070* BACK THE OUT-RESUME-COUNT FROM THE PRIOR PAGE, AND THIS    *
+054080* WALK SKIPS THAT MANY MATCHING ENTRIES BEFORE IT STARTS     *
+054090* COLLECTING AGAIN.                                          *
+054100*-----------------------------------------------------------*
+054200 4600-PROCESS-HIST.
+054300     IF IN-LAST-NAME = SPACES
+054400         MOVE 'LAST NAME REQUIRED FOR HIST'
+054500                             TO OUT-MESSAGE-50
+054600         GO TO 4600-EXIT
+054700     END-IF.
+054720     IF IN-RESUME-COUNT NOT NUMERIC
+054730         MOVE ZERO           TO IN-RESUME-COUNT
+054740     END-IF.
+054750     MOVE ZERO               TO WS-HIST-SKIP-COUNT.
+054800     SET WS-HIST-NOT-DONE    TO TRUE.
+054900     PERFORM 4610-GET-NEXT-JOURNAL-RECORD
+055000         THRU 4610-EXIT.
+055100     PERFORM 4620-COLLECT-HIST-MATCH
+055200         THRU 4620-EXIT
+055300         UNTIL WS-HIST-DONE.
+055400     IF OUT-NUM-RECORDS = ZERO
+055500         MOVE 'NO HISTORY FOUND'
+055600                             TO OUT-MESSAGE-50
+055700     ELSE
+055800         MOVE 'HISTORY RETRIEVED'
+055900                             TO OUT-MESSAGE-50
+056000     END-IF.
+056100 4600-EXIT.
+056200     EXIT.
+056300*-----------------------------------------------------------*
+056400* 4610-GET-NEXT-JOURNAL-RECORD - SEQUENTIAL GN AGAINST THE   *
+056500* READ-ONLY PHONJRNL GSAM PCB (PHONJRNL-PCB ITSELF IS WRITE- *
+056600* ONLY - SEE IVTPSB0)                                        *
+056700*-----------------------------------------------------------*
+056800 4610-GET-NEXT-JOURNAL-RECORD.
+056900     CALL 'CBLTDLI' USING FUNC-GN
+057000                          PHONJRNL-IN-PCB
+057100                          JRNL-RECORD.
+057200     IF JRNLIN-STATUS-CODE NOT = SPACES
+057300         SET WS-HIST-DONE    TO TRUE
+057400     END-IF.
+057500 4610-EXIT.
+057600     EXIT.
+057700*-----------------------------------------------------------*
+057800* 4620-COLLECT-HIST-MATCH - TEST THE CURRENT JOURNAL ENTRY   *
+057900* AGAINST IN-LAST-NAME; IF IT MATCHES, SKIP IT WHEN IT FALLS *
+057950* WITHIN A PAGE ALREADY DELIVERED (IN-RESUME-COUNT), ELSE    *
+057960* SAVE THE RESULTING IMAGE (AFTER-IMAGE, OR BEFORE-IMAGE     *
+058000* WHEN THE ENTRY IS A DELETE AND THE AFTER-IMAGE IS BLANK)   *
+058100* PLUS ITS TIMESTAMP                                          *
+058200*-----------------------------------------------------------*
+058300 4620-COLLECT-HIST-MATCH.
+058400     IF JRNL-BFR-LAST-NAME = IN-LAST-NAME
+058500         OR JRNL-AFT-LAST-NAME = IN-LAST-NAME
+058520         IF WS-HIST-SKIP-COUNT < IN-RESUME-COUNT
+058540             ADD 1           TO WS-HIST-SKIP-COUNT
+058560             PERFORM 4610-GET-NEXT-JOURNAL-RECORD
+058570                 THRU 4610-EXIT
+058580             GO TO 4620-EXIT
+058590         END-IF
+058600         IF OUT-NUM-RECORDS NOT < 50
+058700             SET OUT-MORE-RECORDS TO TRUE
+058750             COMPUTE OUT-RESUME-COUNT =
+058760                 IN-RESUME-COUNT + OUT-NUM-RECORDS
+058800             SET WS-HIST-DONE TO TRUE
+058900             GO TO 4620-EXIT
+059000         END-IF
+059100         ADD 1               TO OUT-NUM-RECORDS
+059200         IF JRNL-AFTER-IMAGE NOT = SPACES
+059300             MOVE JRNL-AFT-LAST-NAME
+059400                TO OUT-LAST-NAME-REC  (OUT-NUM-RECORDS)
+059500             MOVE JRNL-AFT-FIRST-NAME
+059600                TO OUT-FIRST-NAME-REC (OUT-NUM-RECORDS)
+059700             MOVE JRNL-AFT-EXTENSION
+059800                TO OUT-EXTENSION-REC  (OUT-NUM-RECORDS)
+059900             MOVE JRNL-AFT-ZIP-CODE
+060000                TO OUT-ZIP-CODE-REC   (OUT-NUM-RECORDS)
+060100         ELSE
+060200             MOVE JRNL-BFR-LAST-NAME
+060300                TO OUT-LAST-NAME-REC  (OUT-NUM-RECORDS)
+060400             MOVE JRNL-BFR-FIRST-NAME
+060500                TO OUT-FIRST-NAME-REC (OUT-NUM-RECORDS)
+060600             MOVE JRNL-BFR-EXTENSION
+060700                TO OUT-EXTENSION-REC  (OUT-NUM-RECORDS)
+060800             MOVE JRNL-BFR-ZIP-CODE
+060900                TO OUT-ZIP-CODE-REC   (OUT-NUM-RECORDS)
+061000         END-IF
+061100         MOVE JRNL-TIMESTAMP
+061200            TO OUT-TIMESTAMP-REC  (OUT-NUM-RECORDS)
+061300     END-IF.
+061400     PERFORM 4610-GET-NEXT-JOURNAL-RECORD
+061500         THRU 4610-EXIT.
+061600 4620-EXIT.
+061700     EXIT.
+061800*-----------------------------------------------------------*
+061900* 5000-EDIT-ZIP-CODE - VALIDATE IN-ZIP-CODE AGAINST THE     *
+062000* ZIP-EDIT-AREA REFERENCE TABLE (IVTZIPV).  A VALID ZIP IS  *
+062100* EITHER A PLAIN 5 DIGIT ZIP OR A 9 DIGIT ZIP+4 WRITTEN AS  *
+062200* DDDDD-DDDD.  ON FAILURE, OUT-MESSAGE CARRIES THE SPECIFIC *
+062300* REJECTION REASON SO THE BAD ZIP NEVER REACHES THE DATABASE*
+062400*-----------------------------------------------------------*
+062500 5000-EDIT-ZIP-CODE.
+062600     MOVE IN-ZIP-CODE        TO ZIP-EDIT-CODE.
+062700     SET INVALID-ZIP-FORMAT  TO TRUE.
+062800     IF ZIP-EDIT-5-DIGITS IS NUMERIC
+062900         AND ZIP-EDIT-5-FILLER = SPACES
+063000         SET VALID-ZIP-FORMAT TO TRUE
+063100     END-IF.
+063200     IF INVALID-ZIP-FORMAT
+063300         IF ZIP-EDIT-9-FIRST-5 IS NUMERIC
+063400             AND ZIP-EDIT-9-DASH = '-'
+063500             AND ZIP-EDIT-9-LAST-4 IS NUMERIC
+063600             SET VALID-ZIP-FORMAT TO TRUE
+063700         END-IF
+063800     END-IF.
+063900     IF INVALID-ZIP-FORMAT
+064000         MOVE 'INVALID ZIP CODE - ADD/CHNG REJECTED'
+064100                             TO OUT-MESSAGE
+064200     END-IF.
+064300 5000-EXIT.
+064400     EXIT.
+064500*-----------------------------------------------------------*
+064600* 4900-WRITE-JOURNAL - ISRT A CHANGE-JOURNAL RECORD TO THE  *
+064700* PHONJRNL GSAM DATABASE.  CALLED ONLY AFTER A SUCCESSFUL   *
+064800* ADD/CHNG/DELE.                                            *
+064900*-----------------------------------------------------------*
+065000 4900-WRITE-JOURNAL.
+065100     ACCEPT WS-CURRENT-YYYYMMDD FROM DATE YYYYMMDD.
+065200     ACCEPT WS-CURRENT-HHMMSSHH FROM TIME.
+065300     MOVE IN-TRANCDE         TO JRNL-TRANCDE.
+065400     MOVE WS-CURRENT-YYYYMMDD TO JRNL-DATE.
+065500     MOVE WS-CURRENT-HHMMSSHH TO JRNL-TIME.
+065600     CALL 'CBLTDLI' USING FUNC-ISRT
+065700                          PHONJRNL-PCB
+065800                          JRNL-RECORD.
+065900 4900-EXIT.
+066000     EXIT.
+066100*-----------------------------------------------------------*
+066200* 8000-SEND-REPLY - ISRT THE REPLY MESSAGE BACK TO THE      *
+066300* ORIGINATING TERMINAL                                      *
+066400*-----------------------------------------------------------*
+066500 8000-SEND-REPLY.
+066600     IF WS-MULTI-ROW-REPLY
+066700         CALL 'CBLTDLI' USING FUNC-ISRT
+066800                              IO-PCB-MASK
+066900                              OUTPUT-MSG-50
+067000     ELSE
+067100         CALL 'CBLTDLI' USING FUNC-ISRT
+067200                              IO-PCB-MASK
+067300                              OUTPUT-MSG
+067400     END-IF.
+067500 8000-EXIT.
+067600     EXIT.
