@@ -0,0 +1,14 @@
+      ******************************************************************
+      *HR MASTER FEED RECORD - PERIODIC EXTRACT FROM THE HR SYSTEM,
+      *SORTED ASCENDING BY LAST NAME, USED BY IVTRECN TO RECONCILE
+      *THE PHONEBOOK DATABASE AGAINST WHO HR SAYS ACTUALLY WORKS HERE
+      ******************************************************************
+
+       01  HR-FEED-RECORD.
+           05  HR-LAST-NAME       PIC X(10).
+           05  HR-FIRST-NAME      PIC X(10).
+           05  HR-EMPLOYEE-ID     PIC X(09).
+           05  HR-STATUS-CODE     PIC X(01).
+               88  HR-ACTIVE             VALUE 'A'.
+               88  HR-TERMINATED         VALUE 'T'.
+           05  FILLER             PIC X(50).
