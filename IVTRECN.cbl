@@ -0,0 +1,327 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IVTRECN.
+000300 AUTHOR.        R L BRENNAN.
+000400 INSTALLATION.  CORPORATE SYSTEMS - VOICE/DATA SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* IVTRECN - PHONEBOOK / HR MASTER FEED RECONCILIATION.      *
+000900* RUNS AS A DL/I BATCH PROGRAM AGAINST THE PHONDB DATABASE, *
+001000* MATCH-MERGING ITS ROOT SEGMENTS (READ IN ASCENDING LAST-  *
+001100* NAME SEQUENCE VIA GN) AGAINST THE HR-FEED INPUT FILE      *
+001200* (ALSO SORTED ASCENDING BY LAST NAME) AND PRINTING AN      *
+001300* EXCEPTION REPORT OF:                                      *
+001400*   ADD NEEDED     - ON THE HR FEED BUT NOT IN THE PHONEBOOK*
+001500*   DELETE NEEDED  - IN THE PHONEBOOK BUT NOT AN ACTIVE HR  *
+001600*                    EMPLOYEE (EITHER MISSING FROM THE FEED *
+001700*                    ENTIRELY OR MARKED TERMINATED ON IT)   *
+001800*   NAME MISMATCH  - SAME LAST NAME ON BOTH SIDES BUT THE   *
+001900*                    FIRST NAME DOES NOT AGREE              *
+002000*-----------------------------------------------------------*
+002100* MODIFICATION HISTORY                                      *
+002200* ----------------------------------------------------------*
+002300* DATE       BY    DESCRIPTION                               *
+002400* ---------- ----- -------------------------------------------
+002500* 2026-08-09 RLB   ORIGINAL PROGRAM                          *
+002600*-----------------------------------------------------------*
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.  IBM-370.
+003000 OBJECT-COMPUTER.  IBM-370.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT HR-FEED-FILE     ASSIGN TO HRFEED.
+003400     SELECT PRINT-FILE       ASSIGN TO PRTFILE.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  HR-FEED-FILE
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000 COPY IVTHRFD.
+004100 FD  PRINT-FILE
+004200     RECORDING MODE IS F
+004300     LABEL RECORDS ARE STANDARD.
+004400 01  PRINT-LINE                  PIC X(133).
+004500 WORKING-STORAGE SECTION.
+004600*-----------------------------------------------------------*
+004700* DL/I FUNCTION CODE AND SEGMENT SEARCH ARGUMENT            *
+004800*-----------------------------------------------------------*
+004900 01  FUNC-GN                     PIC X(04) VALUE 'GN  '.
+005000 01  PHONSEG-SSA-UNQUAL          PIC X(09) VALUE 'PHONSEG  '.
+005100*-----------------------------------------------------------*
+005200* WORKING COPY OF THE PHONSEG SEGMENT                       *
+005300*-----------------------------------------------------------*
+005400 COPY IVTSEG.
+005500*-----------------------------------------------------------*
+005600* SWITCHES AND COUNTERS                                     *
+005700*-----------------------------------------------------------*
+005800 01  WS-SWITCHES.
+005900     05  WS-HR-EOF-SW            PIC X(01) VALUE 'N'.
+006000         88  WS-HR-EOF                    VALUE 'Y'.
+006100     05  WS-PHON-EOF-SW          PIC X(01) VALUE 'N'.
+006200         88  WS-PHON-EOF                  VALUE 'Y'.
+006300 01  WS-COUNTERS.
+006400     05  WS-PAGE-NUMBER          PIC 9(05) VALUE ZERO.
+006500     05  WS-LINE-COUNT           PIC 9(03) VALUE ZERO.
+006600     05  WS-LINES-PER-PAGE       PIC 9(03) VALUE 55.
+006700     05  WS-ADD-COUNT            PIC 9(07) VALUE ZERO.
+006800     05  WS-DELETE-COUNT         PIC 9(07) VALUE ZERO.
+006900     05  WS-MISMATCH-COUNT       PIC 9(07) VALUE ZERO.
+007000*-----------------------------------------------------------*
+007100* REPORT LINE LAYOUTS                                       *
+007200*-----------------------------------------------------------*
+007300 01  HDG-LINE-1.
+007400     05  FILLER                  PIC X(01) VALUE SPACE.
+007500     05  FILLER                  PIC X(38)
+007600         VALUE 'PHONEBOOK / HR FEED RECONCILIATION'.
+007700     05  FILLER                  PIC X(32) VALUE SPACES.
+007800     05  FILLER                  PIC X(05) VALUE 'PAGE '.
+007900     05  HDG-PAGE-NUMBER         PIC ZZZZ9.
+008000 01  HDG-LINE-2.
+008100     05  FILLER                  PIC X(01) VALUE SPACE.
+008200     05  FILLER                  PIC X(10) VALUE 'LAST NAME'.
+008300     05  FILLER                  PIC X(02) VALUE SPACES.
+008400     05  FILLER                  PIC X(10) VALUE 'FIRST NAME'.
+008500     05  FILLER                  PIC X(02) VALUE SPACES.
+008600     05  FILLER                  PIC X(15) VALUE 'EXCEPTION'.
+008700     05  FILLER                  PIC X(02) VALUE SPACES.
+008800     05  FILLER                  PIC X(30) VALUE 'REASON'.
+008900 01  HDG-LINE-3.
+009000     05  FILLER                  PIC X(01) VALUE SPACE.
+009100     05  FILLER                  PIC X(10) VALUE ALL '-'.
+009200     05  FILLER                  PIC X(02) VALUE SPACES.
+009300     05  FILLER                  PIC X(10) VALUE ALL '-'.
+009400     05  FILLER                  PIC X(02) VALUE SPACES.
+009500     05  FILLER                  PIC X(15) VALUE ALL '-'.
+009600     05  FILLER                  PIC X(02) VALUE SPACES.
+009700     05  FILLER                  PIC X(30) VALUE ALL '-'.
+009800 01  DETAIL-LINE.
+009900     05  FILLER                  PIC X(01) VALUE SPACE.
+010000     05  DET-LAST-NAME           PIC X(10).
+010100     05  FILLER                  PIC X(02) VALUE SPACES.
+010200     05  DET-FIRST-NAME          PIC X(10).
+010300     05  FILLER                  PIC X(02) VALUE SPACES.
+010400     05  DET-EXCEPTION           PIC X(15).
+010500     05  FILLER                  PIC X(02) VALUE SPACES.
+010600     05  DET-REASON              PIC X(30).
+010700 01  TOTAL-LINE-1.
+010800     05  FILLER                  PIC X(01) VALUE SPACE.
+010900     05  FILLER                  PIC X(25)
+011000         VALUE 'ADDS NEEDED        : '.
+011100     05  TOT-ADD-COUNT           PIC ZZZ,ZZ9.
+011200 01  TOTAL-LINE-2.
+011300     05  FILLER                  PIC X(01) VALUE SPACE.
+011400     05  FILLER                  PIC X(25)
+011500         VALUE 'DELETES NEEDED     : '.
+011600     05  TOT-DELETE-COUNT        PIC ZZZ,ZZ9.
+011700 01  TOTAL-LINE-3.
+011800     05  FILLER                  PIC X(01) VALUE SPACE.
+011900     05  FILLER                  PIC X(25)
+012000         VALUE 'NAME MISMATCHES    : '.
+012100     05  TOT-MISMATCH-COUNT      PIC ZZZ,ZZ9.
+012200 LINKAGE SECTION.
+012300 COPY IVTPCB1.
+012400 PROCEDURE DIVISION.
+012500 ENTRY 'DLITCBL' USING PHONDB-PCB.
+012600*-----------------------------------------------------------*
+012700* 0000-MAINLINE                                             *
+012800*-----------------------------------------------------------*
+012900 0000-MAINLINE.
+013000     PERFORM 1000-INITIALIZE
+013100         THRU 1000-EXIT.
+013200     PERFORM 2000-MATCH-MERGE
+013300         THRU 2000-EXIT
+013400         UNTIL WS-HR-EOF AND WS-PHON-EOF.
+013500     PERFORM 7000-PRINT-TOTALS
+013600         THRU 7000-EXIT.
+013700     PERFORM 9000-TERMINATE
+013800         THRU 9000-EXIT.
+013900     GOBACK.
+014000*-----------------------------------------------------------*
+014100* 1000-INITIALIZE                                           *
+014200*-----------------------------------------------------------*
+014300 1000-INITIALIZE.
+014400     OPEN INPUT HR-FEED-FILE.
+014500     OPEN OUTPUT PRINT-FILE.
+014600     MOVE WS-LINES-PER-PAGE  TO WS-LINE-COUNT.
+014700     PERFORM 1100-READ-HR-FEED
+014800         THRU 1100-EXIT.
+014900     PERFORM 1200-READ-PHONEBOOK
+015000         THRU 1200-EXIT.
+015100 1000-EXIT.
+015200     EXIT.
+015300*-----------------------------------------------------------*
+015400* 1100-READ-HR-FEED - READ THE NEXT HR FEED RECORD; AT EOF  *
+015500* FORCE ITS KEY TO HIGH-VALUES SO THE MATCH-MERGE LOGIC IN  *
+015600* 2000-MATCH-MERGE TREATS THE EXHAUSTED SIDE AS ALWAYS HIGH *
+015700*-----------------------------------------------------------*
+015800 1100-READ-HR-FEED.
+015900     READ HR-FEED-FILE
+016000         AT END
+016100             SET WS-HR-EOF   TO TRUE
+016200             MOVE HIGH-VALUES TO HR-LAST-NAME
+016300     END-READ.
+016400 1100-EXIT.
+016500     EXIT.
+016600*-----------------------------------------------------------*
+016700* 1200-READ-PHONEBOOK - GN FOR THE NEXT PHONSEG SEGMENT IN  *
+016800* KEY SEQUENCE; AT EOF FORCE ITS KEY TO HIGH-VALUES         *
+016900*-----------------------------------------------------------*
+017000 1200-READ-PHONEBOOK.
+017100     CALL 'CBLTDLI' USING FUNC-GN
+017200                          PHONDB-PCB
+017300                          PHONSEG-IO-AREA
+017400                          PHONSEG-SSA-UNQUAL.
+017500     IF PHONDB-STATUS-CODE NOT = SPACES
+017600         SET WS-PHON-EOF     TO TRUE
+017700         MOVE HIGH-VALUES    TO PS-LAST-NAME
+017800     END-IF.
+017900 1200-EXIT.
+018000     EXIT.
+018100*-----------------------------------------------------------*
+018200* 2000-MATCH-MERGE - BALANCED-LINE COMPARE OF THE TWO KEYS. *
+018300* LOWER KEY IS THE SIDE MISSING A PARTNER; EQUAL KEYS ARE   *
+018400* CHECKED FOR TERMINATION AND FIRST-NAME AGREEMENT          *
+018500*-----------------------------------------------------------*
+018600 2000-MATCH-MERGE.
+018700     EVALUATE TRUE
+018800         WHEN HR-LAST-NAME < PS-LAST-NAME
+018900             PERFORM 3000-ADD-NEEDED
+019000                 THRU 3000-EXIT
+019100             PERFORM 1100-READ-HR-FEED
+019200                 THRU 1100-EXIT
+019300         WHEN PS-LAST-NAME < HR-LAST-NAME
+019400             PERFORM 3100-DELETE-NOT-IN-HR
+019500                 THRU 3100-EXIT
+019600             PERFORM 1200-READ-PHONEBOOK
+019700                 THRU 1200-EXIT
+019800         WHEN OTHER
+019900             IF HR-TERMINATED
+020000                 PERFORM 3150-DELETE-TERMINATED
+020100                     THRU 3150-EXIT
+020200             ELSE
+020300                 IF HR-FIRST-NAME NOT = PS-FIRST-NAME
+020400                     PERFORM 3200-NAME-MISMATCH
+020500                         THRU 3200-EXIT
+020600                 END-IF
+020700             END-IF
+020800             PERFORM 1100-READ-HR-FEED
+020900                 THRU 1100-EXIT
+021000             PERFORM 1200-READ-PHONEBOOK
+021100                 THRU 1200-EXIT
+021200     END-EVALUATE.
+021300 2000-EXIT.
+021400     EXIT.
+021500*-----------------------------------------------------------*
+021600* 3000-ADD-NEEDED - ON THE HR FEED, NOT YET IN THE PHONEBOOK*
+021700*-----------------------------------------------------------*
+021800 3000-ADD-NEEDED.
+021900     MOVE HR-LAST-NAME       TO DET-LAST-NAME.
+022000     MOVE HR-FIRST-NAME      TO DET-FIRST-NAME.
+022100     MOVE 'ADD NEEDED'       TO DET-EXCEPTION.
+022200     MOVE 'IN HR FEED, NOT IN PHONEBOOK'
+022300                             TO DET-REASON.
+022400     PERFORM 4000-WRITE-DETAIL
+022500         THRU 4000-EXIT.
+022600     ADD 1                   TO WS-ADD-COUNT.
+022700 3000-EXIT.
+022800     EXIT.
+022900*-----------------------------------------------------------*
+023000* 3100-DELETE-NOT-IN-HR - IN THE PHONEBOOK, NOT ON THE FEED *
+023100* AT ALL                                                     *
+023200*-----------------------------------------------------------*
+023300 3100-DELETE-NOT-IN-HR.
+023400     MOVE PS-LAST-NAME       TO DET-LAST-NAME.
+023500     MOVE PS-FIRST-NAME      TO DET-FIRST-NAME.
+023600     MOVE 'DELETE NEEDED'    TO DET-EXCEPTION.
+023700     MOVE 'IN PHONEBOOK, NOT IN HR FEED'
+023800                             TO DET-REASON.
+023900     PERFORM 4000-WRITE-DETAIL
+024000         THRU 4000-EXIT.
+024100     ADD 1                   TO WS-DELETE-COUNT.
+024200 3100-EXIT.
+024300     EXIT.
+024400*-----------------------------------------------------------*
+024500* 3150-DELETE-TERMINATED - IN THE PHONEBOOK, BUT THE HR FEED*
+024600* SHOWS THIS PERSON AS TERMINATED                           *
+024700*-----------------------------------------------------------*
+024800 3150-DELETE-TERMINATED.
+024900     MOVE PS-LAST-NAME       TO DET-LAST-NAME.
+025000     MOVE PS-FIRST-NAME      TO DET-FIRST-NAME.
+025100     MOVE 'DELETE NEEDED'    TO DET-EXCEPTION.
+025200     MOVE 'TERMINATED PER HR FEED'
+025300                             TO DET-REASON.
+025400     PERFORM 4000-WRITE-DETAIL
+025500         THRU 4000-EXIT.
+025600     ADD 1                   TO WS-DELETE-COUNT.
+025700 3150-EXIT.
+025800     EXIT.
+025900*-----------------------------------------------------------*
+026000* 3200-NAME-MISMATCH - SAME LAST NAME ON BOTH SIDES BUT THE *
+026100* FIRST NAME DOES NOT AGREE                                  *
+026200*-----------------------------------------------------------*
+026300 3200-NAME-MISMATCH.
+026400     MOVE PS-LAST-NAME       TO DET-LAST-NAME.
+026500     MOVE PS-FIRST-NAME      TO DET-FIRST-NAME.
+026600     MOVE 'NAME MISMATCH'    TO DET-EXCEPTION.
+026700     MOVE SPACES             TO DET-REASON.
+026800     STRING 'HR FEED SHOWS: ' HR-FIRST-NAME
+026900         DELIMITED BY SIZE INTO DET-REASON.
+027000     PERFORM 4000-WRITE-DETAIL
+027100         THRU 4000-EXIT.
+027200     ADD 1                   TO WS-MISMATCH-COUNT.
+027300 3200-EXIT.
+027400     EXIT.
+027500*-----------------------------------------------------------*
+027600* 4000-WRITE-DETAIL - WRITE ONE EXCEPTION LINE, BREAKING TO *
+027700* A NEW PAGE WHEN THE CURRENT PAGE IS FULL                  *
+027800*-----------------------------------------------------------*
+027900 4000-WRITE-DETAIL.
+028000     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+028100         PERFORM 4500-PRINT-HEADINGS
+028200             THRU 4500-EXIT
+028300     END-IF.
+028400     WRITE PRINT-LINE        FROM DETAIL-LINE
+028500         AFTER ADVANCING 1 LINE.
+028600     ADD 1                   TO WS-LINE-COUNT.
+028700 4000-EXIT.
+028800     EXIT.
+028900*-----------------------------------------------------------*
+029000* 4500-PRINT-HEADINGS - START A NEW PAGE                    *
+029100*-----------------------------------------------------------*
+029200 4500-PRINT-HEADINGS.
+029300     ADD 1                   TO WS-PAGE-NUMBER.
+029400     MOVE WS-PAGE-NUMBER     TO HDG-PAGE-NUMBER.
+029500     WRITE PRINT-LINE        FROM HDG-LINE-1
+029600         AFTER ADVANCING PAGE.
+029700     WRITE PRINT-LINE        FROM HDG-LINE-2
+029800         AFTER ADVANCING 2 LINES.
+029900     WRITE PRINT-LINE        FROM HDG-LINE-3
+030000         AFTER ADVANCING 1 LINE.
+030100     MOVE ZERO               TO WS-LINE-COUNT.
+030200     ADD 3                   TO WS-LINE-COUNT.
+030300 4500-EXIT.
+030400     EXIT.
+030500*-----------------------------------------------------------*
+030600* 7000-PRINT-TOTALS - TRAILING EXCEPTION COUNTS             *
+030700*-----------------------------------------------------------*
+030800 7000-PRINT-TOTALS.
+030900     MOVE WS-ADD-COUNT       TO TOT-ADD-COUNT.
+031000     MOVE WS-DELETE-COUNT    TO TOT-DELETE-COUNT.
+031100     MOVE WS-MISMATCH-COUNT  TO TOT-MISMATCH-COUNT.
+031200     WRITE PRINT-LINE        FROM TOTAL-LINE-1
+031300         AFTER ADVANCING 2 LINES.
+031400     WRITE PRINT-LINE        FROM TOTAL-LINE-2
+031500         AFTER ADVANCING 1 LINE.
+031600     WRITE PRINT-LINE        FROM TOTAL-LINE-3
+031700         AFTER ADVANCING 1 LINE.
+031800 7000-EXIT.
+031900     EXIT.
+032000*-----------------------------------------------------------*
+032100* 9000-TERMINATE                                            *
+032200*-----------------------------------------------------------*
+032300 9000-TERMINATE.
+032400     CLOSE HR-FEED-FILE.
+032500     CLOSE PRINT-FILE.
+032600 9000-EXIT.
+032700     EXIT.
