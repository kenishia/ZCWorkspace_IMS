@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    PCB MASK - PHONJRNLR GSAM PCB (READ-ONLY, DD1=JRNLIN)      *
+      *    COPY INTO LINKAGE SECTION OF EVERY PROGRAM THAT NEEDS TO   *
+      *    GN THE PHONJRNL CHANGE JOURNAL BACK (E.G. THE HIST         *
+      *    COMMAND).  PHONJRNLR IS ITS OWN DBD OVER THE SAME          *
+      *    PHYSICAL CLUSTER AS PHONJRNL, THE WRITE-ONLY DBD WHOSE PCB *
+      *    MASK IS IVTPCBG - SEE PHONJRNLR.DBDGEN.                    *
+      ******************************************************************
+       01  PHONJRNL-IN-PCB.
+           05  JRNLIN-DBD-NAME         PIC X(08).
+           05  JRNLIN-FILLER-1         PIC X(02).
+           05  JRNLIN-STATUS-CODE      PIC X(02).
+           05  JRNLIN-FILLER-2         PIC X(04).
+           05  JRNLIN-RESERVE-DLI      PIC S9(05) COMP.
+           05  JRNLIN-FILLER-3         PIC X(08).
+           05  JRNLIN-FILLER-4         PIC S9(05) COMP.
+           05  JRNLIN-FILLER-5         PIC S9(05) COMP.
