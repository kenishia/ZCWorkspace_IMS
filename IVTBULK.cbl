@@ -0,0 +1,325 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IVTBULK.
+000300 AUTHOR.        R L BRENNAN.
+000400 INSTALLATION.  CORPORATE SYSTEMS - VOICE/DATA SERVICES.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* IVTBULK - BULK NEW-HIRE LOAD.  READS A SEQUENTIAL FILE OF *
+000900* BUFFERS SHAPED LIKE OUTPUT-MSG-50 (OUT-NUM-RECORDS PLUS   *
+001000* UP TO 50 OUT-RECORD-50 ROWS PER BUFFER) AND INSERTS EACH  *
+001100* ROW AS A NEW PHONSEG SEGMENT, SO HR CAN HAND OVER AN      *
+001200* ENTIRE ONBOARDING CYCLE'S WORTH OF NEW HIRES IN ONE RUN   *
+001300* INSTEAD OF KEYING THEM ONE AT A TIME THROUGH IVTNOM.      *
+001400* A FILE MAY CONTAIN MORE THAN ONE BUFFER; BUFFERS ARE READ *
+001500* UNTIL END OF FILE.  A SUMMARY COUNT OF LOADED/REJECTED    *
+001600* ROWS IS DISPLAYED AT THE END OF THE RUN.                  *
+001700*-----------------------------------------------------------*
+001800* MODIFICATION HISTORY                                      *
+001900* ----------------------------------------------------------*
+002000* DATE       BY    DESCRIPTION                               *
+002100* ---------- ----- -------------------------------------------
+002200* 2026-08-09 RLB   ORIGINAL PROGRAM                          *
+002210* 2026-08-09 RLB   ADDED ZIP CODE FORMAT EDIT ON LOAD         *
+002220* 2026-08-09 RLB   ADDED CHKP/XRST CHECKPOINT-RESTART,        *
+002230*                  DRIVEN OFF A SYSIN RESTART CONTROL CARD    *
+002240* 2026-08-09 RLB   FOLDED WS-CHKP-SEQ INTO WS-COUNTERS SO     *
+002250*                  XRST RESTORES IT - CHECKPOINT IDS NO       *
+002260*                  LONGER COLLIDE ACROSS RESTART GENERATIONS  *
+002270* 2026-08-09 RLB   ADDED OPTIONAL TO CONTROL-CARD-FILE'S      *
+002280*                  SELECT SO A MISSING SYSIN DD FALLS THROUGH *
+002290*                  TO THE NORMAL-RUN PATH 1050 ALREADY        *
+002295*                  DOCUMENTS, INSTEAD OF ABENDING ON OPEN      *
+002300*-----------------------------------------------------------*
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.  IBM-370.
+002700 OBJECT-COMPUTER.  IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT BULK-LOAD-FILE   ASSIGN TO BULKIN.
+003010     SELECT OPTIONAL CONTROL-CARD-FILE ASSIGN TO SYSIN.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  BULK-LOAD-FILE
+003400     RECORDING MODE IS F
+003500     LABEL RECORDS ARE STANDARD.
+003600 COPY IVTNOM.
+003610 FD  CONTROL-CARD-FILE
+003620     RECORDING MODE IS F
+003630     LABEL RECORDS ARE STANDARD.
+003640 01  CONTROL-CARD-RECORD.
+003650     05  CC-RESTART-IND          PIC X(01).
+003660     05  CC-RESTART-CHKPID       PIC X(08).
+003670     05  FILLER                  PIC X(71).
+003700 WORKING-STORAGE SECTION.
+003800*-----------------------------------------------------------*
+003900* DL/I FUNCTION CODES AND SEGMENT SEARCH ARGUMENTS          *
+004000*-----------------------------------------------------------*
+004100 01  FUNC-GU                     PIC X(04) VALUE 'GU  '.
+004200 01  FUNC-ISRT                   PIC X(04) VALUE 'ISRT'.
+004300 01  PHONSEG-SSA-QUAL.
+004400     05  PQ-SEG-NAME             PIC X(08) VALUE 'PHONSEG '.
+004500     05  PQ-LPAREN               PIC X(01) VALUE '('.
+004600     05  PQ-FIELD-NAME           PIC X(08) VALUE 'LNAMEKEY'.
+004700     05  PQ-OPERATOR             PIC X(02) VALUE ' ='.
+004800     05  PQ-KEY-VALUE            PIC X(10).
+004900     05  PQ-RPAREN               PIC X(01) VALUE ')'.
+005000 01  PHONSEG-SSA-UNQUAL          PIC X(09) VALUE 'PHONSEG  '.
+005100*-----------------------------------------------------------*
+005200* WORKING COPY OF THE PHONSEG SEGMENT                       *
+005300*-----------------------------------------------------------*
+005400 COPY IVTSEG.
+005500*-----------------------------------------------------------*
+005600* CHANGE-JOURNAL RECORD                                     *
+005700*-----------------------------------------------------------*
+005800 COPY IVTJRNL.
+005810*-----------------------------------------------------------*
+005820* ZIP-CODE FORMAT EDIT TABLE                                *
+005830*-----------------------------------------------------------*
+005840 COPY IVTZIPV.
+005900*-----------------------------------------------------------*
+006000* SWITCHES AND COUNTERS                                     *
+006100*-----------------------------------------------------------*
+006200 01  WS-SWITCHES.
+006300     05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+006400         88  WS-EOF                       VALUE 'Y'.
+006500 01  WS-SUBSCRIPTS.
+006600     05  WS-ROW-INDEX            PIC S9(03) COMP.
+006700 01  WS-COUNTERS.
+006800     05  WS-BUFFER-COUNT         PIC 9(05) VALUE ZERO.
+006900     05  WS-ROWS-SEEN            PIC 9(07) VALUE ZERO.
+007000     05  WS-ROWS-LOADED          PIC 9(07) VALUE ZERO.
+007100     05  WS-ROWS-REJECTED        PIC 9(07) VALUE ZERO.
+007110     05  WS-CHKP-SEQ             PIC 9(08) VALUE ZERO.
+007200 01  WS-CURRENT-DATE.
+007300     05  WS-CURRENT-YYYYMMDD     PIC 9(08).
+007400 01  WS-CURRENT-TIME.
+007500     05  WS-CURRENT-HHMMSSHH     PIC 9(08).
+007600 01  WS-TRANCDE                  PIC X(10) VALUE 'BULKLOAD'.
+007610*-----------------------------------------------------------*
+007620* CHECKPOINT/RESTART CONTROL FIELDS                         *
+007630*-----------------------------------------------------------*
+007640 01  FUNC-CHKP                   PIC X(04) VALUE 'CHKP'.
+007650 01  FUNC-XRST                   PIC X(04) VALUE 'XRST'.
+007660 01  CHKP-ID-AREA                PIC X(08).
+007670 01  WS-CHKP-CONTROL.
+007690     05  WS-RESTART-SW           PIC X(01) VALUE 'N'.
+007700         88  WS-RESTART-RUN              VALUE 'Y'.
+007710     05  WS-SKIP-INDEX           PIC 9(05) COMP VALUE ZERO.
+007720 LINKAGE SECTION.
+007800 COPY IVTPCB1.
+007900 COPY IVTPCBG.
+008000 PROCEDURE DIVISION.
+008100 ENTRY 'DLITCBL' USING PHONDB-PCB
+008200                       PHONJRNL-PCB.
+008300*-----------------------------------------------------------*
+008400* 0000-MAINLINE                                             *
+008500*-----------------------------------------------------------*
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INITIALIZE
+008800         THRU 1000-EXIT.
+008900     PERFORM 2000-READ-BUFFER
+009000         THRU 2000-EXIT
+009100         UNTIL WS-EOF.
+009200     PERFORM 8000-PRINT-SUMMARY
+009300         THRU 8000-EXIT.
+009400     PERFORM 9000-TERMINATE
+009500         THRU 9000-EXIT.
+009600     GOBACK.
+009700*-----------------------------------------------------------*
+009800* 1000-INITIALIZE                                           *
+009900*-----------------------------------------------------------*
+010000 1000-INITIALIZE.
+010100     OPEN INPUT BULK-LOAD-FILE.
+010110     PERFORM 1050-READ-CONTROL-CARD
+010120         THRU 1050-EXIT.
+010130     IF WS-RESTART-RUN
+010140         PERFORM 1100-RESTART-FROM-CHECKPOINT
+010150             THRU 1100-EXIT
+010160     END-IF.
+010200 1000-EXIT.
+010300     EXIT.
+010310*-----------------------------------------------------------*
+010320* 1050-READ-CONTROL-CARD - A BLANK CARD (OR A MISSING SYSIN  *
+010330* DD) MEANS A NORMAL RUN; CC-RESTART-IND = 'Y' WITH A        *
+010340* CC-RESTART-CHKPID MEANS OPERATIONS IS RESTARTING THIS JOB  *
+010350* FROM THE NAMED CHECKPOINT                                  *
+010360*-----------------------------------------------------------*
+010370 1050-READ-CONTROL-CARD.
+010380     MOVE SPACES             TO CONTROL-CARD-RECORD.
+010390     OPEN INPUT CONTROL-CARD-FILE.
+010400     READ CONTROL-CARD-FILE INTO CONTROL-CARD-RECORD
+010410         AT END
+010420             MOVE 'N'        TO CC-RESTART-IND
+010430     END-READ.
+010440     CLOSE CONTROL-CARD-FILE.
+010450     IF CC-RESTART-IND = 'Y'
+010460         SET WS-RESTART-RUN  TO TRUE
+010470     END-IF.
+010480 1050-EXIT.
+010490     EXIT.
+010500*-----------------------------------------------------------*
+010510* 1100-RESTART-FROM-CHECKPOINT - XRST BACK TO THE NAMED      *
+010520* CHECKPOINT (RESTORING WS-COUNTERS, INCLUDING WS-CHKP-SEQ,  *
+010521* AS OF THAT CHECKPOINT, SO POST-RESTART CHECKPOINT IDS      *
+010522* CONTINUE THE SAME SEQUENCE RATHER THAN COLLIDING WITH ONES *
+010523* TAKEN BEFORE THE RESTART)                                  *
+010530* AND FAST-FORWARD THE INPUT FILE PAST THE BUFFERS THAT      *
+010540* WERE ALREADY COMMITTED, SINCE IMS ONLY REPOSITIONS THE     *
+010550* DL/I DATABASES AUTOMATICALLY - NOT A PLAIN QSAM INPUT FILE *
+010560*-----------------------------------------------------------*
+010570 1100-RESTART-FROM-CHECKPOINT.
+010580     MOVE CC-RESTART-CHKPID TO CHKP-ID-AREA.
+010590     CALL 'CBLTDLI' USING FUNC-XRST
+010610                          CHKP-ID-AREA
+010620                          WS-COUNTERS.
+010630     PERFORM 1150-SKIP-ONE-BUFFER
+010640         THRU 1150-EXIT
+010650         VARYING WS-SKIP-INDEX FROM 1 BY 1
+010660         UNTIL WS-SKIP-INDEX > WS-BUFFER-COUNT.
+010670 1100-EXIT.
+010680     EXIT.
+010690*-----------------------------------------------------------*
+010700* 1150-SKIP-ONE-BUFFER - DISCARD ONE ALREADY-COMMITTED       *
+010710* BUFFER TO REPOSITION BULK-LOAD-FILE AFTER AN XRST          *
+010720*-----------------------------------------------------------*
+010730 1150-SKIP-ONE-BUFFER.
+010740     READ BULK-LOAD-FILE INTO OUTPUT-MSG-50
+010750         AT END
+010760             SET WS-EOF      TO TRUE
+010770     END-READ.
+010780 1150-EXIT.
+010790     EXIT.
+010800*-----------------------------------------------------------*
+010900* 2000-READ-BUFFER - READ ONE OUTPUT-MSG-50 SHAPED BUFFER   *
+011000* AND LOAD EVERY ROW IT CARRIES                             *
+011100*-----------------------------------------------------------*
+011200 2000-READ-BUFFER.
+011300     READ BULK-LOAD-FILE INTO OUTPUT-MSG-50
+011400         AT END
+011500             SET WS-EOF TO TRUE
+011600             GO TO 2000-EXIT
+011700     END-READ.
+011800     ADD 1                   TO WS-BUFFER-COUNT.
+011810     PERFORM 3000-LOAD-ONE-ROW
+011820         THRU 3000-EXIT
+011830         VARYING WS-ROW-INDEX FROM 1 BY 1
+011840         UNTIL WS-ROW-INDEX > OUT-NUM-RECORDS.
+011850     PERFORM 3800-TAKE-CHECKPOINT
+011860         THRU 3800-EXIT.
+011900 2000-EXIT.
+012000     EXIT.
+012010*-----------------------------------------------------------*
+012020* 3800-TAKE-CHECKPOINT - BASIC CHECKPOINT AFTER EACH BUFFER, *
+012030* SAVING WS-COUNTERS SO A RESTART KNOWS HOW MANY BUFFERS AND *
+012040* ROWS WERE ALREADY PROCESSED                                *
+012050*-----------------------------------------------------------*
+012060 3800-TAKE-CHECKPOINT.
+012070     ADD 1                   TO WS-CHKP-SEQ.
+012080     MOVE WS-CHKP-SEQ        TO CHKP-ID-AREA.
+012090     CALL 'CBLTDLI' USING FUNC-CHKP
+012110                          CHKP-ID-AREA
+012120                          WS-COUNTERS.
+012130     DISPLAY 'CHECKPOINT TAKEN - ID=' CHKP-ID-AREA
+012140         ' AFTER BUFFER ' WS-BUFFER-COUNT.
+012150 3800-EXIT.
+012160     EXIT.
+012170*-----------------------------------------------------------*
+012200* 3000-LOAD-ONE-ROW - ISRT ONE OUT-RECORD-50 ROW AS A NEW   *
+012300* PHONSEG SEGMENT, REJECTING DUPLICATES OF AN EXISTING      *
+012400* LAST NAME                                                 *
+012500*-----------------------------------------------------------*
+012600 3000-LOAD-ONE-ROW.
+012610     ADD 1                   TO WS-ROWS-SEEN.
+012620     MOVE OUT-ZIP-CODE-REC (WS-ROW-INDEX) TO ZIP-EDIT-CODE.
+012630     PERFORM 3050-EDIT-ZIP-CODE
+012640         THRU 3050-EXIT.
+012650     IF INVALID-ZIP-FORMAT
+012660         ADD 1               TO WS-ROWS-REJECTED
+012670         GO TO 3000-EXIT
+012680     END-IF.
+012800     MOVE OUT-LAST-NAME-REC (WS-ROW-INDEX) TO PQ-KEY-VALUE.
+012900     CALL 'CBLTDLI' USING FUNC-GU
+013000                          PHONDB-PCB
+013100                          PHONSEG-IO-AREA
+013200                          PHONSEG-SSA-QUAL.
+013300     IF PHONDB-STATUS-CODE = SPACES
+013400         ADD 1               TO WS-ROWS-REJECTED
+013500         GO TO 3000-EXIT
+013600     END-IF.
+013700     MOVE OUT-LAST-NAME-REC  (WS-ROW-INDEX) TO PS-LAST-NAME
+013800     MOVE OUT-FIRST-NAME-REC (WS-ROW-INDEX) TO PS-FIRST-NAME
+013900     MOVE OUT-EXTENSION-REC  (WS-ROW-INDEX) TO PS-EXTENSION
+014000     MOVE OUT-ZIP-CODE-REC   (WS-ROW-INDEX) TO PS-ZIP-CODE.
+014100     CALL 'CBLTDLI' USING FUNC-ISRT
+014200                          PHONDB-PCB
+014300                          PHONSEG-IO-AREA
+014400                          PHONSEG-SSA-UNQUAL.
+014500     IF PHONDB-STATUS-CODE NOT = SPACES
+014600         ADD 1               TO WS-ROWS-REJECTED
+014700         GO TO 3000-EXIT
+014800     END-IF.
+014900     ADD 1                   TO WS-ROWS-LOADED.
+015000     MOVE SPACES             TO JRNL-BEFORE-IMAGE.
+015100     MOVE PS-LAST-NAME       TO JRNL-AFT-LAST-NAME.
+015200     MOVE PS-FIRST-NAME      TO JRNL-AFT-FIRST-NAME.
+015300     MOVE PS-EXTENSION       TO JRNL-AFT-EXTENSION.
+015400     MOVE PS-ZIP-CODE        TO JRNL-AFT-ZIP-CODE.
+015500     PERFORM 3900-WRITE-JOURNAL
+015600         THRU 3900-EXIT.
+015700 3000-EXIT.
+015800     EXIT.
+015810*-----------------------------------------------------------*
+015820* 3050-EDIT-ZIP-CODE - VALIDATE ZIP-EDIT-CODE AGAINST THE   *
+015830* ZIP-EDIT-AREA REFERENCE TABLE (IVTZIPV), SAME RULE AS THE *
+015840* ONLINE ADD/CHNG EDIT IN IVTNOM.                           *
+015850*-----------------------------------------------------------*
+015860 3050-EDIT-ZIP-CODE.
+015870     SET INVALID-ZIP-FORMAT  TO TRUE.
+015880     IF ZIP-EDIT-5-DIGITS IS NUMERIC
+015890         AND ZIP-EDIT-5-FILLER = SPACES
+015900         SET VALID-ZIP-FORMAT TO TRUE
+015910     END-IF.
+015920     IF INVALID-ZIP-FORMAT
+015930         IF ZIP-EDIT-9-FIRST-5 IS NUMERIC
+015940             AND ZIP-EDIT-9-DASH = '-'
+015950             AND ZIP-EDIT-9-LAST-4 IS NUMERIC
+015960             SET VALID-ZIP-FORMAT TO TRUE
+015970         END-IF
+015980     END-IF.
+015990 3050-EXIT.
+016000     EXIT.
+016010*-----------------------------------------------------------*
+016020* 3900-WRITE-JOURNAL - ISRT A CHANGE-JOURNAL RECORD FOR A   *
+016100* SUCCESSFUL BULK-LOAD ROW                                  *
+016200*-----------------------------------------------------------*
+016300 3900-WRITE-JOURNAL.
+016400     ACCEPT WS-CURRENT-YYYYMMDD FROM DATE YYYYMMDD.
+016500     ACCEPT WS-CURRENT-HHMMSSHH FROM TIME.
+016600     MOVE WS-TRANCDE         TO JRNL-TRANCDE.
+016700     MOVE WS-CURRENT-YYYYMMDD TO JRNL-DATE.
+016800     MOVE WS-CURRENT-HHMMSSHH TO JRNL-TIME.
+016900     CALL 'CBLTDLI' USING FUNC-ISRT
+017000                          PHONJRNL-PCB
+017100                          JRNL-RECORD.
+017200 3900-EXIT.
+017300     EXIT.
+017400*-----------------------------------------------------------*
+017500* 8000-PRINT-SUMMARY - END OF RUN LOAD STATISTICS           *
+017600*-----------------------------------------------------------*
+017700 8000-PRINT-SUMMARY.
+017800     DISPLAY 'IVTBULK - BULK NEW-HIRE LOAD SUMMARY'.
+017900     DISPLAY 'BUFFERS READ        : ' WS-BUFFER-COUNT.
+018000     DISPLAY 'ROWS PRESENTED      : ' WS-ROWS-SEEN.
+018100     DISPLAY 'ROWS LOADED         : ' WS-ROWS-LOADED.
+018200     DISPLAY 'ROWS REJECTED       : ' WS-ROWS-REJECTED.
+018300 8000-EXIT.
+018400     EXIT.
+018500*-----------------------------------------------------------*
+018600* 9000-TERMINATE                                            *
+018700*-----------------------------------------------------------*
+018900 9000-TERMINATE.
+019000     CLOSE BULK-LOAD-FILE.
+019100 9000-EXIT.
+019200     EXIT.
