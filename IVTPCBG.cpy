@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    PCB MASK - PHONJRNL GSAM PCB                               *
+      *    COPY INTO LINKAGE SECTION OF EVERY PROGRAM SENSITIVE TO    *
+      *    THE PHONJRNL CHANGE-JOURNAL GSAM DATABASE.                 *
+      ******************************************************************
+       01  PHONJRNL-PCB.
+           05  JRNL-DBD-NAME           PIC X(08).
+           05  JRNL-FILLER-1           PIC X(02).
+           05  JRNL-STATUS-CODE        PIC X(02).
+           05  JRNL-FILLER-2           PIC X(04).
+           05  JRNL-RESERVE-DLI        PIC S9(05) COMP.
+           05  JRNL-FILLER-3           PIC X(08).
+           05  JRNL-FILLER-4           PIC S9(05) COMP.
+           05  JRNL-FILLER-5           PIC S9(05) COMP.
