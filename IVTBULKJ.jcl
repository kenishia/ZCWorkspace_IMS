@@ -0,0 +1,30 @@
+//IVTBULKJ JOB  (ACCTNO),'BULK NEW HIRE LOAD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* IVTBULKJ - BULK NEW-HIRE LOAD                                *
+//* EXECUTES IVTBULK AS A DL/I BATCH PROGRAM AGAINST PHONDB,     *
+//* USING PSB IVTPSB2.  BULKIN IS THE HR ONBOARDING EXTRACT,     *
+//* ONE OR MORE OUTPUT-MSG-50 SHAPED BUFFERS.                    *
+//*                                                               *
+//* SYSIN CARRIES THE RESTART CONTROL CARD (COLS 1: Y/N RESTART  *
+//* INDICATOR, COLS 2-9: CHECKPOINT ID TO RESTART FROM).  LEAVE  *
+//* IT BLANK (AS BELOW) FOR A NORMAL RUN.  TO RESTART AFTER AN   *
+//* ABEND, RESUBMIT WITH A CARD OF 'Y' FOLLOWED BY THE LAST       *
+//* CHECKPOINT ID DISPLAYED IN THE PRIOR RUN'S SYSOUT, AND ADD A *
+//* JOB/STEP RESTART= PARAMETER SO IMS REPOSITIONS PHONDB FROM   *
+//* ITS LOG IN ADDITION TO THE XRST THIS PROGRAM ISSUES.          *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=DFSRRC00,PARM='DLI,IVTBULK,IVTPSB2'
+//STEPLIB  DD   DSN=IMS.RESLIB,DISP=SHR
+//         DD   DSN=IVT.LOADLIB,DISP=SHR
+//IMS      DD   DSN=IVT.PSBLIB,DISP=SHR
+//         DD   DSN=IVT.DBDLIB,DISP=SHR
+//PHONDB1  DD   DSN=IVT.PHONDB.DATA,DISP=SHR
+//PHONDBX1 DD   DSN=IVT.PHONDBX.DATA,DISP=SHR
+//JRNLSEQ  DD   DSN=IVT.PHONJRNL.DATA,DISP=MOD
+//BULKIN   DD   DSN=IVT.HR.NEWHIRE.EXTRACT,DISP=SHR
+//SYSIN    DD   *
+N
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
