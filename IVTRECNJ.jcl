@@ -0,0 +1,19 @@
+//IVTRECNJ JOB  (ACCTNO),'HR RECONCILIATION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* IVTRECNJ - PHONEBOOK / HR MASTER FEED RECONCILIATION          *
+//* EXECUTES IVTRECN AS A DL/I BATCH PROGRAM AGAINST PHONDB,      *
+//* USING PSB IVTPSB1 (READ-ONLY, ROOT SEGMENT PHONSEG).          *
+//* HRFEED IS THE HR SYSTEM'S PERIODIC EXTRACT, PRESORTED         *
+//* ASCENDING BY LAST NAME TO MATCH PHONDB'S NATURAL KEY ORDER.   *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=DFSRRC00,PARM='DLI,IVTRECN,IVTPSB1'
+//STEPLIB  DD   DSN=IMS.RESLIB,DISP=SHR
+//         DD   DSN=IVT.LOADLIB,DISP=SHR
+//IMS      DD   DSN=IVT.PSBLIB,DISP=SHR
+//         DD   DSN=IVT.DBDLIB,DISP=SHR
+//PHONDB1  DD   DSN=IVT.PHONDB.DATA,DISP=SHR
+//PHONDBX1 DD   DSN=IVT.PHONDBX.DATA,DISP=SHR
+//HRFEED   DD   DSN=IVT.HR.MASTER.FEED,DISP=SHR
+//PRTFILE  DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
