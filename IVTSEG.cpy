@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    PHONSEG DB SEGMENT I/O AREA                                *
+      *    THIS IS THE DL/I SEGMENT BUFFER FOR THE PHONSEG ROOT       *
+      *    SEGMENT OF THE PHONDB DATABASE - NOT THE TERMINAL MESSAGE  *
+      *    LAYOUT (SEE IVTNOM COPYBOOK FOR THAT).                     *
+      ******************************************************************
+       01  PHONSEG-IO-AREA.
+           05  PS-LAST-NAME            PIC X(10).
+           05  PS-FIRST-NAME           PIC X(10).
+           05  PS-EXTENSION            PIC X(10).
+           05  PS-ZIP-CODE             PIC X(10).
